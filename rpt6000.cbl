@@ -1,475 +1,1286 @@
-       IDENTIFICATION DIVISION.                                         00010000
-                                                                        00020000
-       PROGRAM-ID. RPT6000.                                             00030001
-                                                                        00040000
-       ENVIRONMENT DIVISION.                                            00050000
-                                                                        00060000
-       INPUT-OUTPUT SECTION.                                            00070000
-                                                                        00080000
-       FILE-CONTROL.                                                    00090000
-           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00100000
-           SELECT SALESRPT ASSIGN TO RPOT6000.                          00110001
-           SELECT SALESMAS ASSIGN TO SALESMAS.                          00120003
-                                                                        00130000
-       DATA DIVISION.                                                   00140000
-                                                                        00150000
-       FILE SECTION.                                                    00160000
-                                                                        00170000
-       FD  CUSTMAST                                                     00180000
-           RECORDING MODE IS F                                          00190000
-           LABEL RECORDS ARE STANDARD                                   00200000
-           RECORD CONTAINS 130 CHARACTERS                               00210000
-           BLOCK CONTAINS 130 CHARACTERS.                               00220000
-       COPY CUSTMAST.                                                   00221004
-                                                                        00230004
-                                                                        00240004
-                                                                        00250004
-                                                                        00260004
-                                                                        00270004
-                                                                        00280004
-                                                                        00290004
-                                                                        00300000
-       FD  SALESRPT                                                     00310000
-           RECORDING MODE IS F                                          00320000
-           LABEL RECORDS ARE STANDARD                                   00330000
-           RECORD CONTAINS 130 CHARACTERS                               00340000
-           BLOCK CONTAINS 130 CHARACTERS.                               00350000
-       01  PRINT-AREA      PIC X(130).                                  00360000
-                                                                        00370003
-                                                                        00371004
-       FD  SALESMAS                                                     00380003
-           RECORDING MODE IS F                                          00390003
-           LABEL RECORDS ARE STANDARD                                   00400003
-           RECORD CONTAINS 130 CHARACTERS                               00410003
-           BLOCK CONTAINS 130 CHARACTERS.                               00420003
-       COPY SALESMAS.                                                   00430004
-                                                                        00440004
-                                                                        00450004
-                                                                        00460004
-                                                                        00470000
-       WORKING-STORAGE SECTION.                                         00480000
-                                                                        00490000
-       01 SALESREP-TABLE.                                               00500003
-          05  SALESREP-GROUP OCCURS 100 TIMES                           00510003
-                             INDEXED BY SRT-INDEX.                      00520002
-              10  SALESREP-NUMBER   PIC 9(2).                           00530002
-              10  SALES-REP-NAME    PIC X(10).                          00540002
-                                                                        00550003
-       01 SALESREP-TABLE-RECORD.                                        00560003
-          05  T-SALESREP-NUMBER    PIC 9(2).                            00570003
-          05  T-SALESREP-NAME      PIC X(10).                           00580003
-                                                                        00590002
-       01 CALCULATED-FIELDS            PACKED-DECIMAL.                  00600001
-          05 CHANGE-AMOUNT             PIC S9(5)V99.                    00610000
-                                                                        00620002
-       01  SWITCHES.                                                    00630000
-           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00640000
-               88  CUSTMAST-EOF                 VALUE "Y".              00650000
-           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00660000
-               88  FIRST-RECORD                 VALUE "Y".              00670000
-           05  SALESMAS-EOF-SWITCH     PIC X    VALUE "N".              00680003
-               88  SALESMAS-EOF                 VALUE "Y".              00690003
-                                                                        00700003
-       01  CONTROL-FIELDS.                                              00710000
-           05  OLD-SALESREP-NUMBER     PIC 99.                          00720000
-           05  OLD-BRANCH-NUMBER       PIC 99.                          00730000
-                                                                        00740000
-       01  PRINT-FIELDS        PACKED-DECIMAL.                          00750001
-           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00760000
-           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00770000
-           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00780000
-           05  SPACE-CONTROL   PIC S9.                                  00790000
-                                                                        00800000
-       01  TOTAL-FIELDS               PACKED-DECIMAL.                   00810001
-           05  SALESREP-TOTAL-THIS-YTD PIC S9(6)V99  VALUE ZERO.        00820000
-           05  SALESREP-TOTAL-LAST-YTD PIC S9(6)V99  VALUE ZERO.        00830000
-           05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.        00840000
-           05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.        00850000
-           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00860000
-           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00870000
-                                                                        00880000
-       01  CURRENT-DATE-AND-TIME.                                       00890000
-           05  CD-YEAR         PIC 9999.                                00900000
-           05  CD-MONTH        PIC 99.                                  00910000
-           05  CD-DAY          PIC 99.                                  00920000
-           05  CD-HOURS        PIC 99.                                  00930000
-           05  CD-MINUTES      PIC 99.                                  00940000
-           05  FILLER          PIC X(9).                                00950000
-                                                                        00960000
-       01  HEADING-LINE-1.                                              00970000
-           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00980000
-           05  HL1-MONTH       PIC 9(2).                                00990000
-           05  FILLER          PIC X(1)    VALUE "/".                   01000000
-           05  HL1-DAY         PIC 9(2).                                01010000
-           05  FILLER          PIC X(1)    VALUE "/".                   01020000
-           05  HL1-YEAR        PIC 9(4).                                01030000
-           05  FILLER          PIC X(26)   VALUE SPACE.                 01040003
-           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".01050000
-           05  FILLER          PIC X(31)   VALUE "EPORT".               01060003
-           05  FILLER          PIC X(22)   VALUE SPACE.                 01070000
-           05  FILLER          PIC X(6)    VALUE "PAGE: ".              01080003
-           05  Hl1-PAGE-NUMBER PIC ZZZ9.                                01090000
-           05  FILLER          PIC X(26)   VALUE SPACE.                 01100003
-                                                                        01110000
-       01  HEADING-LINE-2.                                              01120000
-           05  FILLER          PIC X(7)    VALUE "TIME:  ".             01130000
-           05  HL2-HOURS       PIC 9(2).                                01140000
-           05  FILLER          PIC X(1)    VALUE ":".                   01150000
-           05  HL2-MINUTES     PIC 9(2).                                01160000
-           05  FILLER          PIC X(82)   VALUE SPACE.                 01170003
-           05  FILLER          PIC X(7)    VALUE "RPT6000".             01180003
-           05  FILLER          PIC X(29)   VALUE SPACE.                 01190003
-                                                                        01200000
-                                                                        01210000
-       01  HEADING-LINE-3.                                              01220000
-           05  FILLER      PIC X(54)   VALUE SPACE.                     01230003
-           05  FILLER      PIC X(19)   VALUE "SALES         SALES".     01240003
-           05  FILLER      PIC X(8)    VALUE SPACE.                     01250003
-           05  FILLER      PIC X(17)   VALUE "CHANGE     CHANGE".       01260003
-           05  FILLER      PIC X(32)   VALUE SPACE.                     01270003
-                                                                        01280000
-       01  HEADING-LINE-4.                                              01290000
-           05  FILLER      PIC X(17)   VALUE "BRANCH   SALESREP".       01300003
-           05  FILLER      PIC X(13)   VALUE SPACE.                     01310003
-           05  FILLER      PIC X(8)    VALUE "CUSTOMER".                01320003
-           05  FILLER      PIC X(14)   VALUE SPACE.                     01330003
-           05  FILLER      PIC X(22)   VALUE "THIS YTD      LAST YTD".  01340003
-           05  FILLER      PIC X(7)    VALUE SPACE.                     01350003
-           05  FILLER      PIC X(18)   VALUE "AMOUNT     PERCENT".      01360003
-           05  FILLER      PIC X(31)   VALUE SPACE.                     01370003
-                                                                        01380000
-       01  HEADING-LINE-6.                                              01390000
-                                                                        01400000
-           05  FILLER              PIC X(6)     VALUE ALL '-'.          01410000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01420000
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          01430003
-           05  FILLER              PIC X(1)     VALUE SPACE.            01440000
-           05  FILLER              PIC X(26)    VALUE ALL '-'.          01450003
-           05  FILLER              PIC X(3)     VALUE SPACE.            01460003
-           05  FILLER              PIC X(12)    VALUE ALL '-'.          01470003
-           05  FILLER              PIC X(3)     VALUE SPACE.            01480000
-           05  FILLER              PIC X(12)    VALUE ALL '-'.          01490003
-           05  FILLER              PIC X(4)     VALUE SPACE.            01500000
-           05  FILLER              PIC X(12)    VALUE ALL '-'.          01510003
-           05  FILLER              PIC X(2)     VALUE SPACE.            01520003
-           05  FILLER              PIC X(7)     VALUE ALL '-'.          01530003
-           05  FILLER              PIC X(31)    VALUE SPACE.            01540003
-                                                                        01550003
-                                                                        01560000
-       01  CUSTOMER-LINE.                                               01570000
-                                                                        01580000
-           05  FILLER              PIC X(2)     VALUE SPACE.            01590000
-           05  CL-BRANCH-NUMBER    PIC X(2).                            01600000
-           05  FILLER              PIC X(3)     VALUE SPACE.            01610003
-           05  CL-SALESREP-NUMBER  PIC X(2).                            01620000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01630003
-           05  CL-SALESREP-NAME    PIC X(10).                           01640002
-           05  FILLER              PIC X(1)     VALUE SPACE.            01650003
-           05  CL-CUSTOMER-NUMBER  PIC X(5).                            01660003
-           05  FILLER              PIC X(1)     VALUE SPACE.            01670003
-           05  CL-CUSTOMER-NAME    PIC X(20).                           01680000
-           05  FILLER              PIC X(6)     VALUE SPACE.            01690003
-           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      01700000
-           05  FILLER              PIC X(4)     VALUE SPACE.            01710000
-           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      01720000
-           05  FILLER              PIC X(4)     VALUE SPACE.            01730000
-           05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      01740000
-           05  FILLER              PIC X(2)     VALUE SPACE.            01750003
-           05  CL-CHANGE-PERCENT   PIC +++9.9.                          01760003
-           05  CL-CHANGE-PERCENT-R REDEFINES CL-CHANGE-PERCENT          01770001
-                                   PIC X(6).                            01780002
-           05  FILLER              PIC X(31)    VALUE SPACE.            01790003
-                                                                        01800000
-       01  GRAND-TOTAL-HEADER.                                          01810000
-           05  FILLER              PIC X(41)    VALUE SPACE.            01820000
-           05  FILLER              PIC X(13)    VALUE ALL '='.          01830000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01840000
-           05  FILLER              PIC X(13)    VALUE ALL '='.          01850000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01860000
-           05  FILLER              PIC X(13)    VALUE ALL '='.          01870000
-           05  FILLER              PIC X(3)     VALUE SPACE.            01880000
-           05  FILLER              PIC X(6)     VALUE ALL '='.          01890000
-                                                                        01900000
-       01  SALESREP-FILLER-LINE.                                        01910000
-           05  FILLER              PIC X(50)    VALUE SPACE.            01920004
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          01930000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01940000
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          01950000
-           05  FILLER              PIC X(1)     VALUE SPACE.            01960000
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          01970000
-           05  FILLER              PIC X(3)     VALUE SPACE.            01980000
-           05  FILLER              PIC X(6)     VALUE ALL '-'.          01990000
-                                                                        02000000
-       01  SALESREP-TOTAL-LINE.                                         02010000
-           05  FILLER              PIC X(38)    VALUE SPACE.            02020004
-           05  FILLER              PIC X(14)    VALUE "SALES TOTAL".    02030000
-           05  STL-SALES-THIS-YTD  PIC zzz,zz9.99-.                     02040000
-           05  FILLER              PIC X(3)    VALUE SPACE.             02050000
-           05  STL-SALES-LAST-YTD  PIC zzz,zz9.99-.                     02060000
-           05  FILLER              PIC X(3)    VALUE SPACE.             02070000
-           05  STL-CHANGE-AMOUNT   PIC zzz,zz9.99-.                     02080000
-           05  FILLER              PIC X(2)    VALUE SPACE.             02090004
-           05  STL-CHANGE-PERCENT  PIC +++9.9.                          02100002
-           05  STL-CHANGE-PERCENT-R REDEFINES STL-CHANGE-PERCENT        02110002
-                                   PIC X(6).                            02120002
-           05  FILLER              PIC X(47)   VALUE "*".               02130000
-                                                                        02140000
-       01  BRANCH-FILLER-LINE.                                          02150000
-           05  FILLER              PIC X(50)    VALUE SPACE.            02160004
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          02170000
-           05  FILLER              PIC X(1)     VALUE SPACE.            02180000
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          02190000
-           05  FILLER              PIC X(1)     VALUE SPACE.            02200000
-           05  FILLER              PIC X(13)    VALUE ALL '-'.          02210000
-           05  FILLER              PIC X(3)     VALUE SPACE.            02220000
-           05  FILLER              PIC X(6)     VALUE ALL '-'.          02230000
-                                                                        02240000
-       01  BRANCH-TOTAL-LINE.                                           02250000
-           05  FILLER              PIC X(35)    VALUE SPACE.            02260004
-           05  FILLER              PIC X(16)    VALUE "  BRANCH TOTAL". 02270003
-           05  BTL-SALES-THIS-YTD  PIC $$$$,$$9.99-.                    02280001
-           05  FILLER              PIC X(3)    VALUE SPACE.             02290003
-           05  BTL-SALES-LAST-YTD  PIC $$$$,$$9.99-.                    02300001
-           05  FILLER              PIC X(2)    VALUE SPACE.             02310004
-           05  BTL-CHANGE-AMOUNT   PIC $$$$,$$9.99-.                    02320001
-           05  FILLER              PIC X(2)    VALUE SPACE.             02330002
-           05  BTL-CHANGE-PERCENT  PIC +++9.9.                          02340001
-           05  BTL-CHANGE-PERCENT-R REDEFINES BTL-CHANGE-PERCENT        02350001
-                                   PIC X(6).                            02360001
-           05  FILLER              PIC X(31)   VALUE "**".              02370003
-                                                                        02380000
-       01  GRAND-TOTAL-LINE.                                            02390000
-           05  FILLER              PIC X(36)    VALUE SPACE.            02400003
-           05  FILLER              PIC X(14)    VALUE "   GRAND TOTAL". 02410003
-           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   02420000
-           05  FILLER              PIC X(1)     VALUE SPACE.            02430000
-           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   02440000
-           05  FILLER              PIC X(1)     VALUE SPACE.            02450000
-           05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   02460000
-           05  FILLER              PIC X(2)     VALUE SPACE.            02470003
-           05  GTL-CHANGE-PERCENT  PIC +++9.9.                          02480002
-           05  GTL-CHANGE-PERCENT-R REDEFINES GTL-CHANGE-PERCENT        02490002
-                                   PIC X(6).                            02500002
-           05  FILLER              PIC X(31)    VALUE " ***".           02510003
-                                                                        02520000
-       PROCEDURE DIVISION.                                              02530000
-                                                                        02540000
-       000-PREPARE-SALES-REPORT.                                        02550000
-                                                                        02560000
-           INITIALIZE SALESREP-TABLE.                                   02570003
-           OPEN INPUT  CUSTMAST                                         02580000
-                INPUT  SALESMAS                                         02590003
-                OUTPUT SALESRPT.                                        02600000
-           PERFORM 100-FORMAT-REPORT-HEADING.                           02610000
-           PERFORM 200-LOAD-SALESREP-TABLE.                             02620003
-           PERFORM 300-PREPARE-SALES-LINES                              02630000
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         02640000
-           PERFORM 500-PRINT-GRAND-TOTALS.                              02650000
-           CLOSE CUSTMAST                                               02660000
-                 SALESMAS                                               02670003
-                 SALESRPT.                                              02680000
-           STOP RUN.                                                    02690000
-                                                                        02700000
-       100-FORMAT-REPORT-HEADING.                                       02710000
-                                                                        02720000
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         02730000
-           MOVE CD-MONTH   TO HL1-MONTH.                                02740000
-           MOVE CD-DAY     TO HL1-DAY.                                  02750000
-           MOVE CD-YEAR    TO HL1-YEAR.                                 02760000
-           MOVE CD-HOURS   TO HL2-HOURS.                                02770000
-           MOVE CD-MINUTES TO HL2-MINUTES.                              02780000
-                                                                        02790000
-       200-LOAD-SALESREP-TABLE.                                         02800003
-           PERFORM                                                      02810003
-               WITH TEST AFTER                                          02820003
-               VARYING SRT-INDEX FROM 1 BY 1                            02830003
-               UNTIL SALESMAS-EOF OR SRT-INDEX = 100                    02840003
-                  PERFORM 210-READ-SALESREP-RECORD                      02850003
-                  IF NOT SALESMAS-EOF                                   02860003
-                      MOVE T-SALESREP-NUMBER                            02870003
-                          TO SALESREP-NUMBER (SRT-INDEX)                02880003
-                      MOVE T-SALESREP-NAME                              02890003
-                          TO SALES-REP-NAME (SRT-INDEX)                 02900003
-                  END-IF                                                02910003
-           END-PERFORM.                                                 02920003
-                                                                        02930003
-       210-READ-SALESREP-RECORD.                                        02940003
-           READ SALESMAS RECORD INTO SALESREP-TABLE-RECORD              02950003
-               AT END                                                   02960003
-                   SET SALESMAS-EOF TO TRUE.                            02970003
-                                                                        02980000
-                                                                        02990003
-       300-PREPARE-SALES-LINES.                                         03000000
-           PERFORM 310-READ-CUSTOMER-RECORD                             03010000
-           EVALUATE TRUE                                                03020000
-               WHEN CUSTMAST-EOF                                        03030000
-                PERFORM 355-PRINT-SALES-REP-LINE                        03040000
-                PERFORM 360-PRINT-BRANCH-LINE                           03050000
-               WHEN FIRST-RECORD                                        03060000
-                PERFORM 320-PRINT-CUSTOMER-LINE                         03070000
-                MOVE "N" TO FIRST-RECORD-SWITCH                         03080000
-                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          03090000
-                MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER              03100000
-               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                03110000
-                PERFORM 355-PRINT-SALES-REP-LINE                        03120000
-                PERFORM 360-PRINT-BRANCH-LINE                           03130000
-                PERFORM 320-PRINT-CUSTOMER-LINE                         03140000
-                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          03150000
-                MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER              03160000
-               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER            03170000
-                PERFORM 355-PRINT-SALES-REP-LINE                        03180000
-                PERFORM 320-PRINT-CUSTOMER-LINE                         03190000
-                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          03200000
-               WHEN OTHER                                               03210000
-                PERFORM 320-PRINT-CUSTOMER-LINE                         03220000
-           END-EVALUATE.                                                03230000
-                                                                        03240000
-       310-READ-CUSTOMER-RECORD.                                        03250000
-                                                                        03260000
-           READ CUSTMAST                                                03270000
-               AT END                                                   03280000
-                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     03290000
-                                                                        03300000
-       320-PRINT-CUSTOMER-LINE.                                         03310000
-                                                                        03320000
-           IF LINE-COUNT > LINES-ON-PAGE                                03330000
-               PERFORM 330-PRINT-HEADING-LINES.                         03340000
-           IF FIRST-RECORD-SWITCH = "Y"                                 03350000
-               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER                03360000
-           ELSE                                                         03370000
-               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                  03380000
-                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            03390000
-               ELSE                                                     03400000
-                   MOVE SPACE TO CL-BRANCH-NUMBER.                      03410000
-           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.               03420000
-           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.               03430000
-           PERFORM 325-MOVE-SALESREP-NAME.                              03440002
-           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.                   03450000
-           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.                 03460000
-           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD             03470000
-           END-ADD.                                                     03480000
-           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD             03490000
-           END-ADD.                                                     03500000
-           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.                 03510000
-           COMPUTE CHANGE-AMOUNT =                                      03520000
-               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   03530000
-           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      03540000
-           IF CM-SALES-LAST-YTD = ZERO                                  03550000
-               MOVE "  N/A " TO CL-CHANGE-PERCENT-R                     03560002
-           ELSE                                                         03570000
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      03580000
-                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              03590000
-                   ON SIZE ERROR                                        03600000
-                       MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R.            03610001
-           MOVE CUSTOMER-LINE TO PRINT-AREA.                            03620000
-           PERFORM 350-WRITE-REPORT-LINE.                               03630000
-           MOVE 1 TO SPACE-CONTROL.                                     03640000
-           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.              03650000
-           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.              03660000
-                                                                        03670000
-       325-MOVE-SALESREP-NAME.                                          03680002
-           SET SRT-INDEX TO 1.                                          03690002
-           SEARCH SALESREP-GROUP                                        03700002
-              AT END                                                    03710002
-                 MOVE "UNKNOWN" TO CL-SALESREP-NAME                     03720002
-              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER     03730002
-                 MOVE SALES-REP-NAME(SRT-INDEX) TO CL-SALESREP-NAME     03740003
-           END-SEARCH.                                                  03750002
-                                                                        03760000
-       330-PRINT-HEADING-LINES.                                         03770000
-           ADD 1 TO PAGE-COUNT.                                         03780000
-           MOVE PAGE-COUNT TO Hl1-PAGE-NUMBER.                          03790000
-           MOVE HEADING-LINE-1 TO PRINT-AREA.                           03800000
-           PERFORM 340-WRITE-PAGE-TOP-LINE.                             03810000
-           MOVE HEADING-LINE-2 TO PRINT-AREA.                           03820000
-           MOVE 1 TO SPACE-CONTROL.                                     03830000
-           PERFORM 350-WRITE-REPORT-LINE.                               03840000
-           MOVE HEADING-LINE-3 TO PRINT-AREA.                           03850000
-           MOVE 2 TO SPACE-CONTROL.                                     03860000
-           PERFORM 350-WRITE-REPORT-LINE.                               03870000
-           MOVE HEADING-LINE-4 TO PRINT-AREA.                           03880000
-           MOVE 1 TO SPACE-CONTROL.                                     03890000
-           PERFORM 350-WRITE-REPORT-LINE.                               03900000
-           MOVE ZERO TO LINE-COUNT.                                     03910000
-           MOVE 2 TO SPACE-CONTROL.                                     03920000
-                                                                        03930000
-       340-WRITE-PAGE-TOP-LINE.                                         03940000
-                                                                        03950000
-           WRITE PRINT-AREA.                                            03960000
-           MOVE 1 TO LINE-COUNT.                                        03970000
-                                                                        03980000
-       350-WRITE-REPORT-LINE.                                           03990000
-                                                                        04000000
-           WRITE PRINT-AREA.                                            04010000
-                                                                        04020000
-                                                                        04030000
-                                                                        04040000
-       355-PRINT-SALES-REP-LINE.                                        04050000
-           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.          04060000
-           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.          04070000
-           COMPUTE CHANGE-AMOUNT =                                      04080000
-               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.       04090000
-           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.                     04100000
-           IF SALESREP-TOTAL-LAST-YTD = ZERO                            04110000
-               MOVE "  N/A " TO STL-CHANGE-PERCENT-R                    04120002
-           ELSE                                                         04130000
-               COMPUTE STL-CHANGE-PERCENT ROUNDED =                     04140000
-                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD        04150000
-                   ON SIZE ERROR                                        04160000
-                       MOVE "OVRFLW" TO STL-CHANGE-PERCENT-R.           04170002
-           MOVE SALESREP-FILLER-LINE TO PRINT-AREA.                     04180000
-           PERFORM 350-WRITE-REPORT-LINE.                               04190000
-           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.                      04200000
-           PERFORM 350-WRITE-REPORT-LINE.                               04210000
-           MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.                        04220000
-           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.                        04230000
-           INITIALIZE SALESREP-TOTAL-THIS-YTD                           04240002
-                      SALESREP-TOTAL-LAST-YTD.                          04250002
-                                                                        04260000
-       360-PRINT-BRANCH-LINE.                                           04270000
-                                                                        04280000
-           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            04290000
-           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            04300000
-           COMPUTE CHANGE-AMOUNT =                                      04310000
-               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           04320000
-           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     04330000
-           IF BRANCH-TOTAL-LAST-YTD = ZERO                              04340000
-               MOVE "  N/A " TO BTL-CHANGE-PERCENT-R                    04350002
-           ELSE                                                         04360000
-               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     04370000
-                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          04380000
-                   ON SIZE ERROR                                        04390000
-                       MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R.           04400001
-           MOVE BRANCH-FILLER-LINE TO PRINT-AREA.                       04410000
-           PERFORM 350-WRITE-REPORT-LINE.                               04420000
-           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        04430000
-           PERFORM 350-WRITE-REPORT-LINE.                               04440000
-           MOVE SPACES TO PRINT-AREA.                                   04450000
-           PERFORM 350-WRITE-REPORT-LINE.                               04460000
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           04470000
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           04480000
-           INITIALIZE BRANCH-TOTAL-THIS-YTD                             04490001
-                      BRANCH-TOTAL-LAST-YTD.                            04500001
-                                                                        04510000
-                                                                        04520000
-       500-PRINT-GRAND-TOTALS.                                          04530000
-                                                                        04540000
-           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             04550000
-           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             04560000
-           COMPUTE CHANGE-AMOUNT =                                      04570000
-               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.             04580000
-           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     04590000
-           IF GRAND-TOTAL-LAST-YTD = ZERO                               04600000
-               MOVE "  N/A " TO GTL-CHANGE-PERCENT-R                    04610002
-           ELSE                                                         04620000
-               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     04630000
-                   CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD           04640000
-                   ON SIZE ERROR                                        04650000
-                       MOVE "OVRFLW" TO GTL-CHANGE-PERCENT-R.           04660002
-           MOVE GRAND-TOTAL-HEADER TO PRINT-AREA.                       04670000
-           PERFORM 350-WRITE-REPORT-LINE.                               04680000
-           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.                         04690000
-           PERFORM 350-WRITE-REPORT-LINE.                               04700000
-           INITIALIZE GRAND-TOTAL-THIS-YTD                              04710002
-                      GRAND-TOTAL-LAST-YTD.                             04720002
-                                                                        04730000
+       IDENTIFICATION DIVISION.                                         00000010
+                                                                        00000020
+       PROGRAM-ID. RPT6000.                                             00000030
+                                                                        00000040
+       ENVIRONMENT DIVISION.                                            00000050
+                                                                        00000060
+       INPUT-OUTPUT SECTION.                                            00000070
+                                                                        00000080
+       FILE-CONTROL.                                                    00000090
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00000100
+           SELECT SALESRPT ASSIGN TO RPOT6000.                          00000110
+           SELECT SALESMAS ASSIGN TO SALESMAS.                          00000120
+           SELECT SALESEXT ASSIGN TO SALESEXT                           00000130
+               ORGANIZATION LINE SEQUENTIAL.                            00000140
+           SELECT SALESGL  ASSIGN TO SALESGL                            00000150
+               ORGANIZATION LINE SEQUENTIAL.                            00000160
+           SELECT OPTIONAL CONTROLCARD ASSIGN TO CONTROLCARD            00000170
+               ORGANIZATION LINE SEQUENTIAL.                            00000180
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHECKPOINT         00000190
+               ORGANIZATION LINE SEQUENTIAL.                            00000200
+           SELECT OPTIONAL CHECKPOINT-FILE-NEW ASSIGN TO CHECKPOINTNEW  00000202
+               ORGANIZATION LINE SEQUENTIAL.                            00000204
+                                                                        00000210
+       DATA DIVISION.                                                   00000220
+                                                                        00000230
+       FILE SECTION.                                                    00000240
+                                                                        00000250
+       FD  CUSTMAST                                                     00000260
+           RECORDING MODE IS F                                          00000270
+           LABEL RECORDS ARE STANDARD                                   00000280
+           RECORD CONTAINS 130 CHARACTERS                               00000290
+           BLOCK CONTAINS 130 CHARACTERS.                               00000300
+       COPY CUSTMAST.                                                   00000310
+                                                                        00000320
+                                                                        00000330
+                                                                        00000340
+                                                                        00000350
+                                                                        00000360
+                                                                        00000370
+                                                                        00000380
+                                                                        00000390
+       FD  SALESRPT                                                     00000400
+           RECORDING MODE IS F                                          00000410
+           LABEL RECORDS ARE STANDARD                                   00000420
+           RECORD CONTAINS 130 CHARACTERS                               00000430
+           BLOCK CONTAINS 130 CHARACTERS.                               00000440
+       01  PRINT-AREA      PIC X(130).                                  00000450
+                                                                        00000460
+                                                                        00000470
+       FD  SALESMAS                                                     00000480
+           RECORDING MODE IS F                                          00000490
+           LABEL RECORDS ARE STANDARD                                   00000500
+           RECORD CONTAINS 130 CHARACTERS                               00000510
+           BLOCK CONTAINS 130 CHARACTERS.                               00000520
+       COPY SALESMAS.                                                   00000530
+                                                                        00000540
+       FD  SALESEXT                                                     00000550
+           RECORD CONTAINS 80 CHARACTERS.                               00000560
+       01  EXTRACT-AREA    PIC X(80).                                   00000570
+                                                                        00000580
+       FD  SALESGL                                                      00000590
+           RECORD CONTAINS 40 CHARACTERS.                               00000600
+       01  GL-AREA         PIC X(40).                                   00000610
+                                                                        00000620
+       FD  CONTROLCARD                                                  00000630
+           RECORD CONTAINS 80 CHARACTERS.                               00000640
+       01  CONTROL-CARD-RECORD.                                         00000650
+           05  CC-BRANCH-FILTER    PIC 9(2).                            00000660
+           05  CC-SALESREP-LOW     PIC 9(2).                            00000670
+           05  CC-SALESREP-HIGH    PIC 9(2).                            00000680
+           05  CC-LINES-ON-PAGE    PIC 9(3).                            00000690
+           05  FILLER              PIC X(71).                           00000700
+                                                                        00000710
+       FD  CHECKPOINT-FILE                                              00000720
+           RECORD CONTAINS 90 CHARACTERS.                               00000730
+       01  CHECKPOINT-RECORD.                                           00000740
+           05  CKPT-RECORD-TYPE           PIC X(5).                     00000750
+           05  CKPT-RECORDS-READ          PIC 9(6).                     00000760
+           05  CKPT-OLD-BRANCH-NUMBER     PIC 9(2).                     00000770
+           05  CKPT-OLD-SALESREP-NUMBER   PIC 9(2).                     00000780
+           05  CKPT-PAGE-COUNT            PIC S9(3).                    00000790
+           05  CKPT-LINE-COUNT            PIC S9(3).                    00000800
+           05  CKPT-SALESREP-TOTAL-THIS-YTD PIC S9(6)V99.               00000810
+           05  CKPT-SALESREP-TOTAL-LAST-YTD PIC S9(6)V99.               00000820
+           05  CKPT-BRANCH-TOTAL-THIS-YTD PIC S9(6)V99.                 00000830
+           05  CKPT-BRANCH-TOTAL-LAST-YTD PIC S9(6)V99.                 00000840
+           05  CKPT-GRAND-TOTAL-THIS-YTD  PIC S9(7)V99.                 00000850
+           05  CKPT-GRAND-TOTAL-LAST-YTD  PIC S9(7)V99.                 00000860
+           05  CKPT-FILTER-BRANCH-NUMBER  PIC 9(2).                     00000870
+           05  CKPT-FILTER-SALESREP-LOW   PIC 9(2).                     00000880
+           05  CKPT-FILTER-SALESREP-HIGH  PIC 9(2).                     00000890
+           05  CKPT-SALESMAS-DROPPED-COUNT PIC 9(4).                    00000900
+           05  CKPT-EXCEPTION-OVERFLOW-COUNT PIC 9(4).                  00000910
+           05  CKPT-CHURN-OVERFLOW-COUNT  PIC 9(4).                     00000920
+           05  FILLER                     PIC X(1).                     00000930
+       01  CKPT-EXCEPTION-RECORD.                                       00000940
+           05  CKPTX-RECORD-TYPE          PIC X(5).                     00000950
+           05  CKPTX-EXC-TYPE             PIC X(16).                    00000960
+           05  CKPTX-EXC-BRANCH-NUMBER    PIC 99.                       00000970
+           05  CKPTX-EXC-SALESREP-NUMBER  PIC 99.                       00000980
+           05  CKPTX-EXC-CUSTOMER-NUMBER  PIC 9(5).                     00000990
+           05  FILLER                     PIC X(60).                    00001000
+       01  CKPT-CHURN-RECORD.                                           00001010
+           05  CKPTC-RECORD-TYPE          PIC X(5).                     00001020
+           05  CKPTC-CH-TYPE              PIC X(7).                     00001030
+           05  CKPTC-CH-BRANCH-NUMBER     PIC 99.                       00001040
+           05  CKPTC-CH-SALESREP-NUMBER   PIC 99.                       00001050
+           05  CKPTC-CH-CUSTOMER-NUMBER   PIC 9(5).                     00001060
+           05  CKPTC-CH-CUSTOMER-NAME     PIC X(20).                    00001070
+           05  CKPTC-CH-SALES-AMOUNT      PIC S9(6)V99.                 00001080
+           05  FILLER                     PIC X(41).                    00001090
+                                                                        00001100
+       FD  CHECKPOINT-FILE-NEW                                          00001102
+           RECORD CONTAINS 90 CHARACTERS.                               00001104
+       01  CHECKPOINT-NEW-RECORD          PIC X(90).                    00001106
+                                                                        00001110
+                                                                        00001120
+       WORKING-STORAGE SECTION.                                         00001130
+                                                                        00001140
+       01 SALESREP-TABLE.                                               00001150
+          05  SALESREP-GROUP OCCURS 100 TIMES                           00001160
+                             INDEXED BY SRT-INDEX.                      00001170
+              10  SALESREP-NUMBER   PIC 9(2).                           00001180
+              10  SALES-REP-NAME    PIC X(10).                          00001190
+              10  SALESREP-COMMISSION-RATE PIC 9V999.                   00001200
+                                                                        00001210
+       01 SALESREP-TABLE-RECORD.                                        00001220
+          05  T-SALESREP-NUMBER    PIC 9(2).                            00001230
+          05  T-SALESREP-NAME      PIC X(10).                           00001240
+          05  T-COMMISSION-RATE    PIC 9V999.                           00001250
+                                                                        00001260
+       01 CALCULATED-FIELDS            PACKED-DECIMAL.                  00001270
+          05 CHANGE-AMOUNT             PIC S9(5)V99.                    00001280
+                                                                        00001290
+       01  EXCEPTION-FIELDS.                                            00001300
+           05  SALESMAS-DROPPED-COUNT  PIC 9(4)  VALUE ZERO.            00001310
+           05  EXCEPTION-COUNT         PIC 9(4)  VALUE ZERO.            00001320
+           05  EXCEPTION-OVERFLOW-COUNT PIC 9(4) VALUE ZERO.            00001330
+           05  EXC-TYPE-WS             PIC X(16).                       00001340
+                                                                        00001350
+       01  EXCEPTION-TABLE.                                             00001360
+           05  EXCEPTION-ENTRY OCCURS 500 TIMES                         00001370
+                               INDEXED BY EXC-INDEX.                    00001380
+               10  EXC-TYPE             PIC X(16).                      00001390
+               10  EXC-BRANCH-NUMBER    PIC 99.                         00001400
+               10  EXC-SALESREP-NUMBER  PIC 99.                         00001410
+               10  EXC-CUSTOMER-NUMBER  PIC 9(5).                       00001420
+                                                                        00001430
+       01  CHURN-FIELDS.                                                00001440
+           05  CHURN-COUNT             PIC 9(4)  VALUE ZERO.            00001450
+           05  CHURN-OVERFLOW-COUNT    PIC 9(4)  VALUE ZERO.            00001460
+                                                                        00001470
+       01  CHURN-TABLE.                                                 00001480
+           05  CHURN-ENTRY OCCURS 500 TIMES                             00001490
+                            INDEXED BY CHURN-INDEX.                     00001500
+               10  CH-TYPE              PIC X(7).                       00001510
+               10  CH-BRANCH-NUMBER     PIC 99.                         00001520
+               10  CH-SALESREP-NUMBER   PIC 99.                         00001530
+               10  CH-CUSTOMER-NUMBER   PIC 9(5).                       00001540
+               10  CH-CUSTOMER-NAME     PIC X(20).                      00001550
+               10  CH-SALES-AMOUNT      PIC S9(6)V99.                   00001560
+                                                                        00001570
+       01  BRANCH-TOTALS-TABLE.                                         00001580
+           05  BRANCH-TOTALS-ENTRY OCCURS 100 TIMES.                    00001590
+               10  BRT-THIS-YTD  PIC S9(7)V99 USAGE PACKED-DECIMAL      00001600
+                                  VALUE ZERO.                           00001610
+                                                                        00001620
+       01  PRECOMPUTE-FIELDS      PACKED-DECIMAL.                       00001630
+           05  BRT-SUBSCRIPT       PIC S9(3)   VALUE ZERO.              00001640
+                                                                        00001650
+       01  PRECOMPUTE-SWITCHES.                                         00001660
+           05  PRECOMP-EOF-SWITCH  PIC X       VALUE "N".               00001670
+               88  PRECOMP-EOF                 VALUE "Y".               00001680
+                                                                        00001690
+       01  RESTART-FIELDS      PACKED-DECIMAL.                          00001700
+           05  CUSTMAST-RECORDS-READ    PIC 9(6)   VALUE ZERO.          00001710
+           05  RESTART-SKIP-COUNTER     PIC 9(6)   VALUE ZERO.          00001720
+           05  RESTART-FILTER-BRANCH-NUMBER PIC 9(2) VALUE ZERO.        00001730
+           05  RESTART-FILTER-SALESREP-LOW  PIC 9(2) VALUE ZERO.        00001740
+           05  RESTART-FILTER-SALESREP-HIGH PIC 9(2) VALUE ZERO.        00001750
+                                                                        00001760
+       01  RESTART-SWITCHES.                                            00001770
+           05  RESTART-SWITCH      PIC X       VALUE "N".               00001780
+               88  RESTARTING                  VALUE "Y".               00001790
+           05  CKPT-EOF-SWITCH     PIC X       VALUE "N".               00001800
+               88  CKPT-EOF                    VALUE "Y".               00001810
+                                                                        00001820
+       01  CHECKPOINT-RENAME-FIELDS.                                    00001830
+           05  CKPT-OLD-FILE-NAME      PIC X(20)  VALUE "CHECKPOINT".    00001832
+           05  CKPT-NEW-FILE-NAME      PIC X(20)  VALUE "CHECKPOINTNEW". 00001834
+           05  CKPT-RENAME-RETURN-CODE PIC S9(9)  COMP-5.                00001836
+                                                                        00001838
+       01  SWITCHES.                                                    00001830
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00001840
+               88  CUSTMAST-EOF                 VALUE "Y".              00001850
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00001860
+               88  FIRST-RECORD                 VALUE "Y".              00001870
+           05  SALESMAS-EOF-SWITCH     PIC X    VALUE "N".              00001880
+               88  SALESMAS-EOF                 VALUE "Y".              00001890
+           05  SEQUENCE-ERROR-SWITCH   PIC X    VALUE "N".              00001892
+               88  SEQUENCE-ERROR               VALUE "Y".              00001894
+                                                                        00001900
+       01  CONTROL-FIELDS.                                              00001910
+           05  OLD-SALESREP-NUMBER     PIC 99.                          00001920
+           05  OLD-BRANCH-NUMBER       PIC 99.                          00001930
+           05  CURRENT-COMMISSION-RATE PIC 9V999.                       00001940
+                                                                        00001950
+       01  RUN-FILTER-FIELDS.                                           00001960
+           05  FILTER-BRANCH-NUMBER    PIC 9(2)   VALUE ZERO.           00001970
+           05  FILTER-SALESREP-LOW     PIC 9(2)   VALUE ZERO.           00001980
+           05  FILTER-SALESREP-HIGH    PIC 9(2)   VALUE 99.             00001990
+       01  PRINT-FIELDS        PACKED-DECIMAL.                          00002000
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00002010
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00002020
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00002030
+           05  SPACE-CONTROL   PIC S9.                                  00002040
+                                                                        00002050
+       01  TOTAL-FIELDS               PACKED-DECIMAL.                   00002060
+           05  SALESREP-TOTAL-THIS-YTD PIC S9(6)V99  VALUE ZERO.        00002070
+           05  SALESREP-TOTAL-LAST-YTD PIC S9(6)V99  VALUE ZERO.        00002080
+           05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.        00002090
+           05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.        00002100
+           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00002110
+           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00002120
+           05  COMMISSION-AMOUNT      PIC S9(6)V99   VALUE ZERO.        00002130
+           05  PRECOMPUTED-GRAND-TOTAL-THIS-YTD                         00002140
+                                      PIC S9(7)V99   VALUE ZERO.        00002150
+                                                                        00002160
+       01  CURRENT-DATE-AND-TIME.                                       00002170
+           05  CD-YEAR         PIC 9999.                                00002180
+           05  CD-MONTH        PIC 99.                                  00002190
+           05  CD-DAY          PIC 99.                                  00002200
+           05  CD-HOURS        PIC 99.                                  00002210
+           05  CD-MINUTES      PIC 99.                                  00002220
+           05  FILLER          PIC X(9).                                00002230
+                                                                        00002240
+       01  HEADING-LINE-1.                                              00002250
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00002260
+           05  HL1-MONTH       PIC 9(2).                                00002270
+           05  FILLER          PIC X(1)    VALUE "/".                   00002280
+           05  HL1-DAY         PIC 9(2).                                00002290
+           05  FILLER          PIC X(1)    VALUE "/".                   00002300
+           05  HL1-YEAR        PIC 9(4).                                00002310
+           05  FILLER          PIC X(26)   VALUE SPACE.                 00002320
+           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".00002330
+           05  FILLER          PIC X(31)   VALUE "EPORT".               00002340
+           05  FILLER          PIC X(22)   VALUE SPACE.                 00002350
+           05  FILLER          PIC X(6)    VALUE "PAGE: ".              00002360
+           05  Hl1-PAGE-NUMBER PIC ZZZ9.                                00002370
+           05  FILLER          PIC X(26)   VALUE SPACE.                 00002380
+                                                                        00002390
+       01  HEADING-LINE-2.                                              00002400
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".             00002410
+           05  HL2-HOURS       PIC 9(2).                                00002420
+           05  FILLER          PIC X(1)    VALUE ":".                   00002430
+           05  HL2-MINUTES     PIC 9(2).                                00002440
+           05  FILLER          PIC X(82)   VALUE SPACE.                 00002450
+           05  FILLER          PIC X(7)    VALUE "RPT6000".             00002460
+           05  FILLER          PIC X(29)   VALUE SPACE.                 00002470
+                                                                        00002480
+                                                                        00002490
+       01  HEADING-LINE-3.                                              00002500
+           05  FILLER      PIC X(54)   VALUE SPACE.                     00002510
+           05  FILLER      PIC X(19)   VALUE "SALES         SALES".     00002520
+           05  FILLER      PIC X(8)    VALUE SPACE.                     00002530
+           05  FILLER      PIC X(17)   VALUE "CHANGE     CHANGE".       00002540
+           05  FILLER      PIC X(32)   VALUE SPACE.                     00002550
+                                                                        00002560
+       01  HEADING-LINE-4.                                              00002570
+           05  FILLER      PIC X(17)   VALUE "BRANCH   SALESREP".       00002580
+           05  FILLER      PIC X(13)   VALUE SPACE.                     00002590
+           05  FILLER      PIC X(8)    VALUE "CUSTOMER".                00002600
+           05  FILLER      PIC X(14)   VALUE SPACE.                     00002610
+           05  FILLER      PIC X(22)   VALUE "THIS YTD      LAST YTD".  00002620
+           05  FILLER      PIC X(7)    VALUE SPACE.                     00002630
+           05  FILLER      PIC X(18)   VALUE "AMOUNT     PERCENT".      00002640
+           05  FILLER      PIC X(31)   VALUE SPACE.                     00002650
+                                                                        00002660
+       01  HEADING-LINE-6.                                              00002670
+                                                                        00002680
+           05  FILLER              PIC X(6)     VALUE ALL '-'.          00002690
+           05  FILLER              PIC X(1)     VALUE SPACE.            00002700
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00002710
+           05  FILLER              PIC X(1)     VALUE SPACE.            00002720
+           05  FILLER              PIC X(26)    VALUE ALL '-'.          00002730
+           05  FILLER              PIC X(3)     VALUE SPACE.            00002740
+           05  FILLER              PIC X(12)    VALUE ALL '-'.          00002750
+           05  FILLER              PIC X(3)     VALUE SPACE.            00002760
+           05  FILLER              PIC X(12)    VALUE ALL '-'.          00002770
+           05  FILLER              PIC X(4)     VALUE SPACE.            00002780
+           05  FILLER              PIC X(12)    VALUE ALL '-'.          00002790
+           05  FILLER              PIC X(2)     VALUE SPACE.            00002800
+           05  FILLER              PIC X(7)     VALUE ALL '-'.          00002810
+           05  FILLER              PIC X(31)    VALUE SPACE.            00002820
+                                                                        00002830
+                                                                        00002840
+       01  CUSTOMER-LINE.                                               00002850
+                                                                        00002860
+           05  FILLER              PIC X(2)     VALUE SPACE.            00002870
+           05  CL-BRANCH-NUMBER    PIC X(2).                            00002880
+           05  FILLER              PIC X(3)     VALUE SPACE.            00002890
+           05  CL-SALESREP-NUMBER  PIC X(2).                            00002900
+           05  FILLER              PIC X(1)     VALUE SPACE.            00002910
+           05  CL-SALESREP-NAME    PIC X(10).                           00002920
+           05  FILLER              PIC X(1)     VALUE SPACE.            00002930
+           05  CL-CUSTOMER-NUMBER  PIC X(5).                            00002940
+           05  FILLER              PIC X(1)     VALUE SPACE.            00002950
+           05  CL-CUSTOMER-NAME    PIC X(20).                           00002960
+           05  FILLER              PIC X(6)     VALUE SPACE.            00002970
+           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      00002980
+           05  FILLER              PIC X(4)     VALUE SPACE.            00002990
+           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      00003000
+           05  FILLER              PIC X(4)     VALUE SPACE.            00003010
+           05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      00003020
+           05  FILLER              PIC X(2)     VALUE SPACE.            00003030
+           05  CL-CHANGE-PERCENT   PIC +++9.9.                          00003040
+           05  CL-CHANGE-PERCENT-R REDEFINES CL-CHANGE-PERCENT          00003050
+                                   PIC X(6).                            00003060
+           05  FILLER              PIC X(2)     VALUE SPACE.            00003070
+           05  FILLER              PIC X(5)     VALUE "PCT: ".          00003080
+           05  CL-PCT-OF-BRANCH    PIC ZZ9.9.                           00003090
+           05  FILLER              PIC X(19)    VALUE SPACE.            00003100
+                                                                        00003110
+       01  GRAND-TOTAL-HEADER.                                          00003120
+           05  FILLER              PIC X(41)    VALUE SPACE.            00003130
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00003140
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003150
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00003160
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003170
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00003180
+           05  FILLER              PIC X(3)     VALUE SPACE.            00003190
+           05  FILLER              PIC X(6)     VALUE ALL '='.          00003200
+                                                                        00003210
+       01  SALESREP-FILLER-LINE.                                        00003220
+           05  FILLER              PIC X(50)    VALUE SPACE.            00003230
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003240
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003250
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003260
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003270
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003280
+           05  FILLER              PIC X(3)     VALUE SPACE.            00003290
+           05  FILLER              PIC X(6)     VALUE ALL '-'.          00003300
+                                                                        00003310
+       01  SALESREP-TOTAL-LINE.                                         00003320
+           05  FILLER              PIC X(38)    VALUE SPACE.            00003330
+           05  FILLER              PIC X(14)    VALUE "SALES TOTAL".    00003340
+           05  STL-SALES-THIS-YTD  PIC zzz,zz9.99-.                     00003350
+           05  FILLER              PIC X(3)    VALUE SPACE.             00003360
+           05  STL-SALES-LAST-YTD  PIC zzz,zz9.99-.                     00003370
+           05  FILLER              PIC X(3)    VALUE SPACE.             00003380
+           05  STL-CHANGE-AMOUNT   PIC zzz,zz9.99-.                     00003390
+           05  FILLER              PIC X(2)    VALUE SPACE.             00003400
+           05  STL-CHANGE-PERCENT  PIC +++9.9.                          00003410
+           05  STL-CHANGE-PERCENT-R REDEFINES STL-CHANGE-PERCENT        00003420
+                                   PIC X(6).                            00003430
+           05  FILLER              PIC X(2)    VALUE SPACE.             00003440
+           05  FILLER              PIC X(6)    VALUE "COMM: ".          00003450
+           05  STL-COMMISSION-AMOUNT PIC zzz,zz9.99-.                   00003460
+           05  FILLER              PIC X(12)   VALUE "*".               00003470
+                                                                        00003480
+       01  BRANCH-FILLER-LINE.                                          00003490
+           05  FILLER              PIC X(50)    VALUE SPACE.            00003500
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003510
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003520
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003530
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003540
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          00003550
+           05  FILLER              PIC X(3)     VALUE SPACE.            00003560
+           05  FILLER              PIC X(6)     VALUE ALL '-'.          00003570
+                                                                        00003580
+       01  BRANCH-TOTAL-LINE.                                           00003590
+           05  FILLER              PIC X(35)    VALUE SPACE.            00003600
+           05  FILLER              PIC X(16)    VALUE "  BRANCH TOTAL". 00003610
+           05  BTL-SALES-THIS-YTD  PIC $$$$,$$9.99-.                    00003620
+           05  FILLER              PIC X(3)    VALUE SPACE.             00003630
+           05  BTL-SALES-LAST-YTD  PIC $$$$,$$9.99-.                    00003640
+           05  FILLER              PIC X(2)    VALUE SPACE.             00003650
+           05  BTL-CHANGE-AMOUNT   PIC $$$$,$$9.99-.                    00003660
+           05  FILLER              PIC X(2)    VALUE SPACE.             00003670
+           05  BTL-CHANGE-PERCENT  PIC +++9.9.                          00003680
+           05  BTL-CHANGE-PERCENT-R REDEFINES BTL-CHANGE-PERCENT        00003690
+                                   PIC X(6).                            00003700
+           05  FILLER              PIC X(2)    VALUE SPACE.             00003710
+           05  FILLER              PIC X(5)    VALUE "PCT: ".           00003720
+           05  BTL-PCT-OF-COMPANY  PIC ZZ9.9.                           00003730
+           05  FILLER              PIC X(18)   VALUE "**".              00003740
+                                                                        00003750
+       01  GRAND-TOTAL-LINE.                                            00003760
+           05  FILLER              PIC X(36)    VALUE SPACE.            00003770
+           05  FILLER              PIC X(14)    VALUE "   GRAND TOTAL". 00003780
+           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   00003790
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003800
+           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   00003810
+           05  FILLER              PIC X(1)     VALUE SPACE.            00003820
+           05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   00003830
+           05  FILLER              PIC X(2)     VALUE SPACE.            00003840
+           05  GTL-CHANGE-PERCENT  PIC +++9.9.                          00003850
+           05  GTL-CHANGE-PERCENT-R REDEFINES GTL-CHANGE-PERCENT        00003860
+                                   PIC X(6).                            00003870
+           05  FILLER              PIC X(31)    VALUE " ***".           00003880
+                                                                        00003890
+       01  CHURN-SECTION-HEADER.                                        00003900
+           05  FILLER              PIC X(130)   VALUE                   00003910
+               "*** NEW AND LAPSED CUSTOMERS ***".                      00003920
+                                                                        00003930
+       01  CHURN-CATEGORY-HEADER.                                       00003940
+           05  FILLER              PIC X(2)     VALUE SPACE.            00003950
+           05  CCH-TEXT            PIC X(16).                           00003960
+           05  FILLER              PIC X(112)   VALUE SPACE.            00003970
+                                                                        00003980
+       01  CHURN-LINE.                                                  00003990
+           05  FILLER              PIC X(2)     VALUE SPACE.            00004000
+           05  CHL-BRANCH-NUMBER   PIC Z9.                              00004010
+           05  FILLER              PIC X(3)     VALUE SPACE.            00004020
+           05  CHL-SALESREP-NUMBER PIC Z9.                              00004030
+           05  FILLER              PIC X(3)     VALUE SPACE.            00004040
+           05  CHL-CUSTOMER-NUMBER PIC ZZZZ9.                           00004050
+           05  FILLER              PIC X(2)     VALUE SPACE.            00004060
+           05  CHL-CUSTOMER-NAME   PIC X(20).                           00004070
+           05  FILLER              PIC X(4)     VALUE SPACE.            00004080
+           05  CHL-SALES-AMOUNT    PIC ZZ,ZZ9.99-.                      00004090
+           05  FILLER              PIC X(76)    VALUE SPACE.            00004100
+                                                                        00004110
+       01  EXCEPTION-SECTION-HEADER.                                    00004120
+           05  FILLER              PIC X(130)   VALUE                   00004130
+               "*** EXCEPTIONS ***".                                    00004140
+                                                                        00004150
+       01  EXCEPTION-LINE.                                              00004160
+           05  FILLER              PIC X(2)     VALUE SPACE.            00004170
+           05  EXL-TYPE            PIC X(16).                           00004180
+           05  FILLER              PIC X(2)     VALUE SPACE.            00004190
+           05  FILLER              PIC X(7)     VALUE "BRANCH:".        00004200
+           05  EXL-BRANCH-NUMBER   PIC Z9.                              00004210
+           05  FILLER              PIC X(3)     VALUE SPACE.            00004220
+           05  FILLER              PIC X(9)     VALUE "SALESREP:".      00004230
+           05  EXL-SALESREP-NUMBER PIC Z9.                              00004240
+           05  FILLER              PIC X(3)     VALUE SPACE.            00004250
+           05  FILLER              PIC X(9)     VALUE "CUSTOMER:".      00004260
+           05  EXL-CUSTOMER-NUMBER PIC ZZZZ9.                           00004270
+           05  FILLER              PIC X(62)    VALUE SPACE.            00004280
+                                                                        00004290
+       01  EXCEPTION-COUNT-LINE.                                        00004300
+           05  ECL-TEXT            PIC X(130)   VALUE SPACE.            00004310
+                                                                        00004320
+       01  EXTRACT-DETAIL-LINE.                                         00004330
+           05  EXD-RECORD-TYPE     PIC X(6).                            00004340
+           05  FILLER              PIC X(1)     VALUE ",".              00004350
+           05  EXD-BRANCH-NUMBER   PIC X(2).                            00004360
+           05  FILLER              PIC X(1)     VALUE ",".              00004370
+           05  EXD-SALESREP-NUMBER PIC X(2).                            00004380
+           05  FILLER              PIC X(1)     VALUE ",".              00004390
+           05  EXD-CUSTOMER-NUMBER PIC X(5).                            00004400
+           05  FILLER              PIC X(1)     VALUE ",".              00004410
+           05  EXD-SALES-THIS-YTD  PIC -9(6).99.                        00004420
+           05  FILLER              PIC X(1)     VALUE ",".              00004430
+           05  EXD-SALES-LAST-YTD  PIC -9(6).99.                        00004440
+           05  FILLER              PIC X(1)     VALUE ",".              00004450
+           05  EXD-CHANGE-AMOUNT   PIC -9(6).99.                        00004460
+           05  FILLER              PIC X(29)    VALUE SPACE.            00004470
+                                                                        00004480
+       01  GL-DETAIL-LINE.                                              00004490
+           05  GL-RECORD-TYPE      PIC X(6).                            00004500
+           05  FILLER              PIC X(1)     VALUE ",".              00004510
+           05  GL-BRANCH-NUMBER    PIC X(2).                            00004520
+           05  FILLER              PIC X(1)     VALUE ",".              00004530
+           05  GL-SALES-THIS-YTD   PIC -9(6).99.                        00004540
+           05  FILLER              PIC X(1)     VALUE ",".              00004550
+           05  GL-SALES-LAST-YTD   PIC -9(6).99.                        00004560
+           05  FILLER              PIC X(9)     VALUE SPACE.            00004570
+                                                                        00004580
+       PROCEDURE DIVISION.                                              00004590
+                                                                        00004600
+       000-PREPARE-SALES-REPORT.                                        00004610
+                                                                        00004620
+           INITIALIZE SALESREP-TABLE.                                   00004630
+           OPEN INPUT  CUSTMAST                                         00004640
+                INPUT  SALESMAS                                         00004650
+                INPUT  CONTROLCARD                                      00004660
+                INPUT  CHECKPOINT-FILE.                                 00004670
+           PERFORM 160-READ-CHECKPOINT-FILE.                            00004680
+           CLOSE CHECKPOINT-FILE.                                       00004690
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00004700
+           PERFORM 150-READ-CONTROL-CARD.                               00004710
+           PERFORM 165-VALIDATE-RESTART-FILTER.                         00004720
+           PERFORM 200-LOAD-SALESREP-TABLE.                             00004730
+           PERFORM 050-PRECOMPUTE-BRANCH-TOTALS.                        00004740
+           IF RESTARTING                                                00004750
+               OPEN EXTEND SALESRPT SALESEXT SALESGL                    00004760
+               PERFORM 170-REPOSITION-CUSTMAST                          00004770
+           ELSE                                                         00004780
+               OPEN OUTPUT SALESRPT SALESEXT SALESGL                    00004790
+           END-IF.                                                      00004800
+           PERFORM 300-PREPARE-SALES-LINES                              00004810
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00004820
+           PERFORM 500-PRINT-GRAND-TOTALS.                              00004830
+           PERFORM 505-PRINT-CHURN-SECTION.                             00004840
+           PERFORM 510-PRINT-EXCEPTIONS.                                00004850
+           PERFORM 900-CLEAR-CHECKPOINT.                                00004860
+           CLOSE CUSTMAST                                               00004870
+                 SALESMAS                                               00004880
+                 CONTROLCARD                                            00004890
+                 SALESRPT                                               00004900
+                 SALESEXT                                               00004910
+                 SALESGL.                                               00004920
+           STOP RUN.                                                    00004930
+                                                                        00004940
+       050-PRECOMPUTE-BRANCH-TOTALS.                                    00004950
+           PERFORM UNTIL PRECOMP-EOF                                    00004960
+               READ CUSTMAST                                            00004970
+                   AT END                                               00004980
+                       SET PRECOMP-EOF TO TRUE                          00004990
+                   NOT AT END                                           00005000
+                       IF (FILTER-BRANCH-NUMBER = ZERO OR               00005010
+                           CM-BRANCH-NUMBER = FILTER-BRANCH-NUMBER)     00005020
+                       AND CM-SALESREP-NUMBER >= FILTER-SALESREP-LOW    00005030
+                       AND CM-SALESREP-NUMBER <= FILTER-SALESREP-HIGH   00005040
+                           COMPUTE BRT-SUBSCRIPT = CM-BRANCH-NUMBER + 1 00005050
+                           ADD CM-SALES-THIS-YTD                        00005060
+                               TO BRT-THIS-YTD (BRT-SUBSCRIPT)          00005070
+                           ADD CM-SALES-THIS-YTD                        00005080
+                               TO PRECOMPUTED-GRAND-TOTAL-THIS-YTD      00005090
+                       END-IF                                           00005100
+               END-READ                                                 00005110
+           END-PERFORM.                                                 00005120
+           CLOSE CUSTMAST.                                              00005130
+           OPEN INPUT CUSTMAST.                                         00005140
+                                                                        00005150
+       160-READ-CHECKPOINT-FILE.                                        00005160
+           PERFORM 161-READ-ONE-CHECKPOINT-RECORD                       00005170
+               WITH TEST BEFORE                                         00005180
+               UNTIL CKPT-EOF.                                          00005190
+                                                                        00005200
+       161-READ-ONE-CHECKPOINT-RECORD.                                  00005210
+           READ CHECKPOINT-FILE                                         00005220
+               AT END                                                   00005230
+                   SET CKPT-EOF TO TRUE                                 00005240
+               NOT AT END                                               00005250
+                   EVALUATE CKPT-RECORD-TYPE                            00005260
+                       WHEN "MAIN "                                     00005270
+                           PERFORM 162-RESTORE-MAIN-CHECKPOINT          00005280
+                       WHEN "EXCP "                                     00005290
+                           PERFORM 163-RESTORE-EXCEPTION-CHECKPOINT     00005300
+                       WHEN "CHURN"                                     00005310
+                           PERFORM 164-RESTORE-CHURN-CHECKPOINT         00005320
+                   END-EVALUATE                                         00005330
+           END-READ.                                                    00005340
+                                                                        00005350
+       162-RESTORE-MAIN-CHECKPOINT.                                     00005360
+           SET RESTARTING TO TRUE.                                      00005370
+           MOVE CKPT-RECORDS-READ                                       00005380
+               TO CUSTMAST-RECORDS-READ                                 00005390
+           MOVE CKPT-OLD-BRANCH-NUMBER                                  00005400
+               TO OLD-BRANCH-NUMBER                                     00005410
+           MOVE CKPT-OLD-SALESREP-NUMBER                                00005420
+               TO OLD-SALESREP-NUMBER                                   00005430
+           MOVE CKPT-PAGE-COUNT     TO PAGE-COUNT                       00005440
+           MOVE CKPT-LINE-COUNT     TO LINE-COUNT                       00005450
+           MOVE CKPT-SALESREP-TOTAL-THIS-YTD                            00005460
+               TO SALESREP-TOTAL-THIS-YTD                               00005470
+           MOVE CKPT-SALESREP-TOTAL-LAST-YTD                            00005480
+               TO SALESREP-TOTAL-LAST-YTD                               00005490
+           MOVE CKPT-BRANCH-TOTAL-THIS-YTD                              00005500
+               TO BRANCH-TOTAL-THIS-YTD                                 00005510
+           MOVE CKPT-BRANCH-TOTAL-LAST-YTD                              00005520
+               TO BRANCH-TOTAL-LAST-YTD                                 00005530
+           MOVE CKPT-GRAND-TOTAL-THIS-YTD                               00005540
+               TO GRAND-TOTAL-THIS-YTD                                  00005550
+           MOVE CKPT-GRAND-TOTAL-LAST-YTD                               00005560
+               TO GRAND-TOTAL-LAST-YTD                                  00005570
+           MOVE CKPT-FILTER-BRANCH-NUMBER                               00005580
+               TO RESTART-FILTER-BRANCH-NUMBER                          00005590
+           MOVE CKPT-FILTER-SALESREP-LOW                                00005600
+               TO RESTART-FILTER-SALESREP-LOW                           00005610
+           MOVE CKPT-FILTER-SALESREP-HIGH                               00005620
+               TO RESTART-FILTER-SALESREP-HIGH                          00005630
+           MOVE CKPT-SALESMAS-DROPPED-COUNT TO SALESMAS-DROPPED-COUNT.  00005640
+           MOVE CKPT-EXCEPTION-OVERFLOW-COUNT                           00005650
+               TO EXCEPTION-OVERFLOW-COUNT.                             00005660
+           MOVE CKPT-CHURN-OVERFLOW-COUNT TO CHURN-OVERFLOW-COUNT.      00005670
+           MOVE "N" TO FIRST-RECORD-SWITCH.                             00005680
+                                                                        00005690
+       163-RESTORE-EXCEPTION-CHECKPOINT.                                00005700
+           IF EXCEPTION-COUNT < 500                                     00005710
+               ADD 1 TO EXCEPTION-COUNT                                 00005720
+               SET EXC-INDEX TO EXCEPTION-COUNT                         00005730
+               MOVE CKPTX-EXC-TYPE    TO EXC-TYPE (EXC-INDEX)           00005740
+               MOVE CKPTX-EXC-BRANCH-NUMBER                             00005750
+                   TO EXC-BRANCH-NUMBER (EXC-INDEX)                     00005760
+               MOVE CKPTX-EXC-SALESREP-NUMBER                           00005770
+                   TO EXC-SALESREP-NUMBER (EXC-INDEX)                   00005780
+               MOVE CKPTX-EXC-CUSTOMER-NUMBER                           00005790
+                   TO EXC-CUSTOMER-NUMBER (EXC-INDEX)                   00005800
+           END-IF.                                                      00005810
+                                                                        00005820
+       164-RESTORE-CHURN-CHECKPOINT.                                    00005830
+           IF CHURN-COUNT < 500                                         00005840
+               ADD 1 TO CHURN-COUNT                                     00005850
+               SET CHURN-INDEX TO CHURN-COUNT                           00005860
+               MOVE CKPTC-CH-TYPE     TO CH-TYPE (CHURN-INDEX)          00005870
+               MOVE CKPTC-CH-BRANCH-NUMBER                              00005880
+                   TO CH-BRANCH-NUMBER (CHURN-INDEX)                    00005890
+               MOVE CKPTC-CH-SALESREP-NUMBER                            00005900
+                   TO CH-SALESREP-NUMBER (CHURN-INDEX)                  00005910
+               MOVE CKPTC-CH-CUSTOMER-NUMBER                            00005920
+                   TO CH-CUSTOMER-NUMBER (CHURN-INDEX)                  00005930
+               MOVE CKPTC-CH-CUSTOMER-NAME                              00005940
+                   TO CH-CUSTOMER-NAME (CHURN-INDEX)                    00005950
+               MOVE CKPTC-CH-SALES-AMOUNT                               00005960
+                   TO CH-SALES-AMOUNT (CHURN-INDEX)                     00005970
+           END-IF.                                                      00005980
+                                                                        00005990
+       165-VALIDATE-RESTART-FILTER.                                     00006000
+           IF RESTARTING                                                00006010
+               IF RESTART-FILTER-BRANCH-NUMBER                          00006020
+                       NOT = FILTER-BRANCH-NUMBER                       00006030
+               OR RESTART-FILTER-SALESREP-LOW                           00006040
+                       NOT = FILTER-SALESREP-LOW                        00006050
+               OR RESTART-FILTER-SALESREP-HIGH                          00006060
+                       NOT = FILTER-SALESREP-HIGH                       00006070
+                   MOVE "RESTART FILTER" TO EXC-TYPE-WS                 00006080
+                   PERFORM 168-LOG-RESTART-MISMATCH                     00006090
+                   PERFORM 169-RESET-COLD-START-FIELDS                  00006100
+               END-IF                                                   00006110
+           END-IF.                                                      00006120
+                                                                        00006130
+       168-LOG-RESTART-MISMATCH.                                        00006140
+           IF EXCEPTION-COUNT < 500                                     00006150
+               ADD 1 TO EXCEPTION-COUNT                                 00006160
+               SET EXC-INDEX TO EXCEPTION-COUNT                         00006170
+               MOVE EXC-TYPE-WS        TO EXC-TYPE (EXC-INDEX)          00006180
+               MOVE RESTART-FILTER-BRANCH-NUMBER                        00006190
+                   TO EXC-BRANCH-NUMBER (EXC-INDEX)                     00006200
+               MOVE ZERO TO EXC-SALESREP-NUMBER (EXC-INDEX)             00006210
+               MOVE ZERO TO EXC-CUSTOMER-NUMBER (EXC-INDEX)             00006220
+           ELSE                                                         00006230
+               ADD 1 TO EXCEPTION-OVERFLOW-COUNT                        00006240
+           END-IF.                                                      00006250
+                                                                        00006260
+       169-RESET-COLD-START-FIELDS.                                     00006270
+           MOVE ZERO TO CUSTMAST-RECORDS-READ.                          00006280
+           MOVE ZERO TO OLD-BRANCH-NUMBER.                              00006290
+           MOVE ZERO TO OLD-SALESREP-NUMBER.                            00006300
+           INITIALIZE SALESREP-TOTAL-THIS-YTD                           00006310
+                      SALESREP-TOTAL-LAST-YTD                           00006320
+                      BRANCH-TOTAL-THIS-YTD                             00006330
+                      BRANCH-TOTAL-LAST-YTD                             00006340
+                      GRAND-TOTAL-THIS-YTD                              00006350
+                      GRAND-TOTAL-LAST-YTD.                             00006360
+           MOVE "Y" TO FIRST-RECORD-SWITCH.                             00006370
+           MOVE ZERO TO PAGE-COUNT.                                     00006380
+           MOVE +99 TO LINE-COUNT.                                      00006390
+           MOVE "N" TO RESTART-SWITCH.                                  00006400
+                                                                        00006410
+       170-REPOSITION-CUSTMAST.                                         00006420
+           MOVE CUSTMAST-RECORDS-READ TO RESTART-SKIP-COUNTER.          00006430
+           PERFORM RESTART-SKIP-COUNTER TIMES                           00006440
+               READ CUSTMAST                                            00006450
+                   AT END                                               00006460
+                       MOVE "Y" TO CUSTMAST-EOF-SWITCH                  00006470
+               END-READ                                                 00006480
+           END-PERFORM.                                                 00006490
+                                                                        00006500
+       900-CLEAR-CHECKPOINT.                                            00006510
+           OPEN OUTPUT CHECKPOINT-FILE.                                 00006520
+           CLOSE CHECKPOINT-FILE.                                       00006530
+                                                                        00006540
+       100-FORMAT-REPORT-HEADING.                                       00006550
+                                                                        00006560
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00006570
+           MOVE CD-MONTH   TO HL1-MONTH.                                00006580
+           MOVE CD-DAY     TO HL1-DAY.                                  00006590
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00006600
+           MOVE CD-HOURS   TO HL2-HOURS.                                00006610
+           MOVE CD-MINUTES TO HL2-MINUTES.                              00006620
+                                                                        00006630
+       150-READ-CONTROL-CARD.                                           00006640
+           READ CONTROLCARD                                             00006650
+               AT END                                                   00006660
+                   CONTINUE                                             00006670
+               NOT AT END                                               00006680
+                   IF CC-BRANCH-FILTER NOT = ZERO                       00006690
+                       MOVE CC-BRANCH-FILTER TO FILTER-BRANCH-NUMBER    00006700
+                   END-IF                                               00006710
+                   IF CC-SALESREP-LOW NOT = ZERO                        00006720
+                       MOVE CC-SALESREP-LOW TO FILTER-SALESREP-LOW      00006730
+                   END-IF                                               00006740
+                   IF CC-SALESREP-HIGH NOT = ZERO                       00006750
+                       MOVE CC-SALESREP-HIGH TO FILTER-SALESREP-HIGH    00006760
+                   END-IF                                               00006770
+                   IF CC-LINES-ON-PAGE NOT = ZERO                       00006780
+                       MOVE CC-LINES-ON-PAGE TO LINES-ON-PAGE           00006790
+                   END-IF                                               00006800
+           END-READ.                                                    00006810
+                                                                        00006820
+       200-LOAD-SALESREP-TABLE.                                         00006830
+           PERFORM                                                      00006840
+               WITH TEST AFTER                                          00006850
+               VARYING SRT-INDEX FROM 1 BY 1                            00006860
+               UNTIL SALESMAS-EOF OR SRT-INDEX = 100                    00006870
+                  PERFORM 210-READ-SALESREP-RECORD                      00006880
+                  IF NOT SALESMAS-EOF                                   00006890
+                      MOVE T-SALESREP-NUMBER                            00006900
+                          TO SALESREP-NUMBER (SRT-INDEX)                00006910
+                      MOVE T-SALESREP-NAME                              00006920
+                          TO SALES-REP-NAME (SRT-INDEX)                 00006930
+                      MOVE T-COMMISSION-RATE                            00006940
+                          TO SALESREP-COMMISSION-RATE (SRT-INDEX)       00006950
+                  END-IF                                                00006960
+           END-PERFORM.                                                 00006970
+           IF NOT SALESMAS-EOF                                          00006980
+               PERFORM 220-COUNT-DROPPED-SALESREPS.                     00006990
+                                                                        00007000
+       210-READ-SALESREP-RECORD.                                        00007010
+           READ SALESMAS RECORD INTO SALESREP-TABLE-RECORD              00007020
+               AT END                                                   00007030
+                   SET SALESMAS-EOF TO TRUE.                            00007040
+                                                                        00007050
+       220-COUNT-DROPPED-SALESREPS.                                     00007060
+           PERFORM UNTIL SALESMAS-EOF                                   00007070
+               PERFORM 210-READ-SALESREP-RECORD                         00007080
+               IF NOT SALESMAS-EOF                                      00007090
+                   ADD 1 TO SALESMAS-DROPPED-COUNT                      00007100
+               END-IF                                                   00007110
+           END-PERFORM.                                                 00007120
+                                                                        00007130
+       300-PREPARE-SALES-LINES.                                         00007140
+           PERFORM 310-READ-CUSTOMER-RECORD                             00007150
+           EVALUATE TRUE                                                00007160
+               WHEN CUSTMAST-EOF                                        00007170
+                IF NOT FIRST-RECORD                                      00007172
+                    PERFORM 355-PRINT-SALES-REP-LINE                     00007174
+                    PERFORM 360-PRINT-BRANCH-LINE                        00007176
+                END-IF                                                   00007178
+               WHEN FIRST-RECORD                                        00007200
+                PERFORM 320-PRINT-CUSTOMER-LINE                         00007210
+                MOVE "N" TO FIRST-RECORD-SWITCH                         00007220
+                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          00007230
+                MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER              00007240
+               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                00007250
+                PERFORM 355-PRINT-SALES-REP-LINE                        00007260
+                PERFORM 360-PRINT-BRANCH-LINE                           00007270
+                PERFORM 320-PRINT-CUSTOMER-LINE                         00007280
+                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          00007290
+                MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER              00007300
+               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER            00007310
+                PERFORM 355-PRINT-SALES-REP-LINE                        00007320
+                PERFORM 320-PRINT-CUSTOMER-LINE                         00007330
+                MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          00007340
+               WHEN OTHER                                               00007350
+                PERFORM 320-PRINT-CUSTOMER-LINE                         00007360
+           END-EVALUATE.                                                00007370
+           IF NOT CUSTMAST-EOF                                          00007380
+               PERFORM 365-WRITE-CHECKPOINT                             00007390
+           END-IF.                                                      00007400
+                                                                        00007410
+       310-READ-CUSTOMER-RECORD.                                        00007420
+                                                                        00007430
+           PERFORM 312-READ-ONE-CUSTOMER                                00007440
+               WITH TEST AFTER                                          00007450
+               UNTIL CUSTMAST-EOF                                       00007460
+                  OR ((FILTER-BRANCH-NUMBER = ZERO OR                   00007470
+                       CM-BRANCH-NUMBER = FILTER-BRANCH-NUMBER)         00007480
+                  AND CM-SALESREP-NUMBER >= FILTER-SALESREP-LOW         00007490
+                  AND CM-SALESREP-NUMBER <= FILTER-SALESREP-HIGH).      00007500
+           IF NOT CUSTMAST-EOF AND FIRST-RECORD-SWITCH = "N"            00007510
+               PERFORM 315-CHECK-CUSTOMER-SEQUENCE.                     00007520
+                                                                        00007530
+       312-READ-ONE-CUSTOMER.                                           00007540
+           READ CUSTMAST                                                00007550
+               AT END                                                   00007560
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      00007570
+               NOT AT END                                               00007580
+                   ADD 1 TO CUSTMAST-RECORDS-READ                       00007590
+           END-READ.                                                    00007600
+                                                                        00007610
+       315-CHECK-CUSTOMER-SEQUENCE.                                     00007620
+           MOVE "N" TO SEQUENCE-ERROR-SWITCH.                           00007622
+           IF CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER                      00007630
+              OR (CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER AND              00007640
+                  CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER)             00007650
+               MOVE "OUT OF SEQUENCE" TO EXC-TYPE-WS                    00007660
+               PERFORM 328-LOG-EXCEPTION                                00007665
+               SET SEQUENCE-ERROR TO TRUE.                              00007667
+                                                                        00007680
+       320-PRINT-CUSTOMER-LINE.                                         00007690
+                                                                        00007700
+           IF LINE-COUNT > LINES-ON-PAGE                                00007710
+               PERFORM 330-PRINT-HEADING-LINES.                         00007720
+           IF FIRST-RECORD-SWITCH = "Y"                                 00007730
+               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER                00007740
+           ELSE                                                         00007750
+               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                  00007760
+                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            00007770
+               ELSE                                                     00007780
+                   MOVE SPACE TO CL-BRANCH-NUMBER.                      00007790
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.               00007800
+           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.               00007810
+           PERFORM 325-MOVE-SALESREP-NAME.                              00007820
+           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.                   00007830
+           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.                 00007840
+           IF NOT SEQUENCE-ERROR                                        00007842
+               ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD         00007850
+               END-ADD                                                  00007860
+               ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD         00007870
+               END-ADD                                                  00007880
+           END-IF.                                                      00007885
+           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.                 00007890
+           COMPUTE CHANGE-AMOUNT =                                      00007900
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   00007910
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      00007920
+           IF CM-SALES-LAST-YTD = ZERO                                  00007930
+               MOVE "  N/A " TO CL-CHANGE-PERCENT-R                     00007940
+               IF CM-SALES-THIS-YTD > ZERO                              00007950
+                   MOVE "NEW"   TO EXC-TYPE-WS                          00007960
+                   PERFORM 326-LOG-CHURN-CUSTOMER                       00007970
+               END-IF                                                   00007980
+           ELSE                                                         00007990
+               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      00008000
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              00008010
+                   ON SIZE ERROR                                        00008020
+                       MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R             00008030
+               END-COMPUTE                                              00008040
+               IF CM-SALES-THIS-YTD = ZERO                              00008050
+                   MOVE "LAPSED" TO EXC-TYPE-WS                         00008060
+                   PERFORM 326-LOG-CHURN-CUSTOMER                       00008070
+               END-IF                                                   00008080
+           END-IF.                                                      00008090
+           COMPUTE BRT-SUBSCRIPT = CM-BRANCH-NUMBER + 1.                00008100
+           IF BRT-THIS-YTD (BRT-SUBSCRIPT) = ZERO                       00008110
+               MOVE ZERO TO CL-PCT-OF-BRANCH                            00008120
+           ELSE                                                         00008130
+               COMPUTE CL-PCT-OF-BRANCH ROUNDED =                       00008140
+                   CM-SALES-THIS-YTD * 100 /                            00008150
+                       BRT-THIS-YTD (BRT-SUBSCRIPT)                     00008160
+                   ON SIZE ERROR                                        00008170
+                       MOVE ZERO TO CL-PCT-OF-BRANCH                    00008180
+               END-COMPUTE                                              00008190
+           END-IF.                                                      00008200
+           MOVE CUSTOMER-LINE TO PRINT-AREA.                            00008210
+           PERFORM 350-WRITE-REPORT-LINE.                               00008220
+           MOVE 1 TO SPACE-CONTROL.                                     00008230
+           PERFORM 322-WRITE-EXTRACT-CUSTOMER.                          00008240
+           IF NOT SEQUENCE-ERROR                                        00008245
+               ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD           00008250
+               ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD           00008260
+           END-IF.                                                      00008265
+                                                                        00008270
+       325-MOVE-SALESREP-NAME.                                          00008280
+           SET SRT-INDEX TO 1.                                          00008290
+           SEARCH SALESREP-GROUP                                        00008300
+              AT END                                                    00008310
+                 MOVE "UNKNOWN" TO CL-SALESREP-NAME                     00008320
+                 MOVE "UNMATCHED REP" TO EXC-TYPE-WS                    00008330
+                 PERFORM 328-LOG-EXCEPTION                              00008340
+              WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER     00008350
+                 MOVE SALES-REP-NAME(SRT-INDEX) TO CL-SALESREP-NAME     00008360
+           END-SEARCH.                                                  00008370
+                                                                        00008380
+       357-MOVE-SALESREP-COMMISSION-RATE.                               00008390
+           SET SRT-INDEX TO 1.                                          00008400
+           SEARCH SALESREP-GROUP                                        00008410
+              AT END                                                    00008420
+                 MOVE ZERO TO CURRENT-COMMISSION-RATE                   00008430
+              WHEN SALESREP-NUMBER (SRT-INDEX) = OLD-SALESREP-NUMBER    00008440
+                 MOVE SALESREP-COMMISSION-RATE (SRT-INDEX)              00008450
+                     TO CURRENT-COMMISSION-RATE                         00008460
+           END-SEARCH.                                                  00008470
+                                                                        00008480
+       322-WRITE-EXTRACT-CUSTOMER.                                      00008490
+           MOVE "CUST"             TO EXD-RECORD-TYPE.                  00008500
+           MOVE CM-BRANCH-NUMBER   TO EXD-BRANCH-NUMBER.                00008510
+           MOVE CM-SALESREP-NUMBER TO EXD-SALESREP-NUMBER.              00008520
+           MOVE CM-CUSTOMER-NUMBER TO EXD-CUSTOMER-NUMBER.              00008530
+           MOVE CM-SALES-THIS-YTD  TO EXD-SALES-THIS-YTD.               00008540
+           MOVE CM-SALES-LAST-YTD  TO EXD-SALES-LAST-YTD.               00008550
+           MOVE CHANGE-AMOUNT      TO EXD-CHANGE-AMOUNT.                00008560
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-AREA.                    00008570
+           WRITE EXTRACT-AREA.                                          00008580
+                                                                        00008590
+       326-LOG-CHURN-CUSTOMER.                                          00008600
+           IF CHURN-COUNT < 500                                         00008610
+               ADD 1 TO CHURN-COUNT                                     00008620
+               SET CHURN-INDEX TO CHURN-COUNT                           00008630
+               MOVE EXC-TYPE-WS        TO CH-TYPE       (CHURN-INDEX)   00008640
+               MOVE CM-BRANCH-NUMBER   TO CH-BRANCH-NUMBER (CHURN-INDEX)00008650
+               MOVE CM-SALESREP-NUMBER TO CH-SALESREP-NUMBER            00008660
+                                          (CHURN-INDEX)                 00008670
+               MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER            00008680
+                                          (CHURN-INDEX)                 00008690
+               MOVE CM-CUSTOMER-NAME   TO CH-CUSTOMER-NAME (CHURN-INDEX)00008700
+               IF EXC-TYPE-WS = "NEW"                                   00008710
+                   MOVE CM-SALES-THIS-YTD TO CH-SALES-AMOUNT            00008720
+                                              (CHURN-INDEX)             00008730
+               ELSE                                                     00008740
+                   MOVE CM-SALES-LAST-YTD TO CH-SALES-AMOUNT            00008750
+                                              (CHURN-INDEX)             00008760
+               END-IF                                                   00008770
+           ELSE                                                         00008780
+               ADD 1 TO CHURN-OVERFLOW-COUNT                            00008790
+           END-IF.                                                      00008800
+                                                                        00008810
+       328-LOG-EXCEPTION.                                               00008820
+           IF EXCEPTION-COUNT < 500                                     00008830
+               ADD 1 TO EXCEPTION-COUNT                                 00008840
+               SET EXC-INDEX TO EXCEPTION-COUNT                         00008850
+               MOVE EXC-TYPE-WS        TO EXC-TYPE        (EXC-INDEX)   00008860
+               MOVE CM-BRANCH-NUMBER   TO EXC-BRANCH-NUMBER (EXC-INDEX) 00008870
+               MOVE CM-SALESREP-NUMBER TO EXC-SALESREP-NUMBER           00008880
+                                          (EXC-INDEX)                   00008890
+               MOVE CM-CUSTOMER-NUMBER TO EXC-CUSTOMER-NUMBER           00008900
+                                          (EXC-INDEX)                   00008910
+           ELSE                                                         00008920
+               ADD 1 TO EXCEPTION-OVERFLOW-COUNT                        00008930
+           END-IF.                                                      00008940
+                                                                        00008950
+       330-PRINT-HEADING-LINES.                                         00008960
+           ADD 1 TO PAGE-COUNT.                                         00008970
+           MOVE PAGE-COUNT TO Hl1-PAGE-NUMBER.                          00008980
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00008990
+           PERFORM 340-WRITE-PAGE-TOP-LINE.                             00009000
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00009010
+           MOVE 1 TO SPACE-CONTROL.                                     00009020
+           PERFORM 350-WRITE-REPORT-LINE.                               00009030
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00009040
+           MOVE 2 TO SPACE-CONTROL.                                     00009050
+           PERFORM 350-WRITE-REPORT-LINE.                               00009060
+           MOVE HEADING-LINE-4 TO PRINT-AREA.                           00009070
+           MOVE 1 TO SPACE-CONTROL.                                     00009080
+           PERFORM 350-WRITE-REPORT-LINE.                               00009090
+           MOVE ZERO TO LINE-COUNT.                                     00009100
+           MOVE 2 TO SPACE-CONTROL.                                     00009110
+                                                                        00009120
+       340-WRITE-PAGE-TOP-LINE.                                         00009130
+                                                                        00009140
+           WRITE PRINT-AREA.                                            00009150
+           MOVE 1 TO LINE-COUNT.                                        00009160
+                                                                        00009170
+       350-WRITE-REPORT-LINE.                                           00009180
+                                                                        00009190
+           WRITE PRINT-AREA.                                            00009200
+           ADD 1 TO LINE-COUNT.                                         00009210
+                                                                        00009220
+                                                                        00009230
+                                                                        00009240
+       355-PRINT-SALES-REP-LINE.                                        00009250
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.          00009260
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.          00009270
+           COMPUTE CHANGE-AMOUNT =                                      00009280
+               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.       00009290
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.                     00009300
+           IF SALESREP-TOTAL-LAST-YTD = ZERO                            00009310
+               MOVE "  N/A " TO STL-CHANGE-PERCENT-R                    00009320
+           ELSE                                                         00009330
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =                     00009340
+                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD        00009350
+                   ON SIZE ERROR                                        00009360
+                       MOVE "OVRFLW" TO STL-CHANGE-PERCENT-R.           00009370
+           PERFORM 357-MOVE-SALESREP-COMMISSION-RATE.                   00009380
+           COMPUTE COMMISSION-AMOUNT ROUNDED =                          00009390
+               SALESREP-TOTAL-THIS-YTD * CURRENT-COMMISSION-RATE        00009400
+               ON SIZE ERROR                                            00009410
+                   MOVE ZERO TO COMMISSION-AMOUNT                       00009420
+           END-COMPUTE.                                                 00009430
+           MOVE COMMISSION-AMOUNT TO STL-COMMISSION-AMOUNT.             00009440
+           IF LINE-COUNT + 2 > LINES-ON-PAGE                            00009450
+               PERFORM 330-PRINT-HEADING-LINES.                         00009460
+           MOVE SALESREP-FILLER-LINE TO PRINT-AREA.                     00009470
+           PERFORM 350-WRITE-REPORT-LINE.                               00009480
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.                      00009490
+           PERFORM 350-WRITE-REPORT-LINE.                               00009500
+           MOVE "REP"              TO EXD-RECORD-TYPE.                  00009510
+           MOVE OLD-BRANCH-NUMBER  TO EXD-BRANCH-NUMBER.                00009520
+           MOVE OLD-SALESREP-NUMBER TO EXD-SALESREP-NUMBER.             00009530
+           MOVE SPACE              TO EXD-CUSTOMER-NUMBER.              00009540
+           MOVE SALESREP-TOTAL-THIS-YTD TO EXD-SALES-THIS-YTD.          00009550
+           MOVE SALESREP-TOTAL-LAST-YTD TO EXD-SALES-LAST-YTD.          00009560
+           MOVE CHANGE-AMOUNT      TO EXD-CHANGE-AMOUNT.                00009570
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-AREA.                    00009580
+           WRITE EXTRACT-AREA.                                          00009590
+           MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.                        00009600
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.                        00009610
+           INITIALIZE SALESREP-TOTAL-THIS-YTD                           00009620
+                      SALESREP-TOTAL-LAST-YTD.                          00009630
+                                                                        00009640
+       360-PRINT-BRANCH-LINE.                                           00009650
+                                                                        00009660
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            00009670
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            00009680
+           COMPUTE CHANGE-AMOUNT =                                      00009690
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           00009700
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     00009710
+           IF BRANCH-TOTAL-LAST-YTD = ZERO                              00009720
+               MOVE "  N/A " TO BTL-CHANGE-PERCENT-R                    00009730
+           ELSE                                                         00009740
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     00009750
+                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          00009760
+                   ON SIZE ERROR                                        00009770
+                       MOVE "OVRFLW" TO BTL-CHANGE-PERCENT-R.           00009780
+           IF PRECOMPUTED-GRAND-TOTAL-THIS-YTD = ZERO                   00009790
+               MOVE ZERO TO BTL-PCT-OF-COMPANY                          00009800
+           ELSE                                                         00009810
+               COMPUTE BTL-PCT-OF-COMPANY ROUNDED =                     00009820
+                   BRANCH-TOTAL-THIS-YTD * 100 /                        00009830
+                       PRECOMPUTED-GRAND-TOTAL-THIS-YTD                 00009840
+                   ON SIZE ERROR                                        00009850
+                       MOVE ZERO TO BTL-PCT-OF-COMPANY                  00009860
+               END-COMPUTE                                              00009870
+           END-IF.                                                      00009880
+           IF LINE-COUNT + 3 > LINES-ON-PAGE                            00009890
+               PERFORM 330-PRINT-HEADING-LINES.                         00009900
+           MOVE BRANCH-FILLER-LINE TO PRINT-AREA.                       00009910
+           PERFORM 350-WRITE-REPORT-LINE.                               00009920
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        00009930
+           PERFORM 350-WRITE-REPORT-LINE.                               00009940
+           MOVE SPACES TO PRINT-AREA.                                   00009950
+           PERFORM 350-WRITE-REPORT-LINE.                               00009960
+           MOVE "BRANCH"           TO EXD-RECORD-TYPE.                  00009970
+           MOVE OLD-BRANCH-NUMBER  TO EXD-BRANCH-NUMBER.                00009980
+           MOVE SPACE              TO EXD-SALESREP-NUMBER.              00009990
+           MOVE SPACE              TO EXD-CUSTOMER-NUMBER.              00010000
+           MOVE BRANCH-TOTAL-THIS-YTD TO EXD-SALES-THIS-YTD.            00010010
+           MOVE BRANCH-TOTAL-LAST-YTD TO EXD-SALES-LAST-YTD.            00010020
+           MOVE CHANGE-AMOUNT      TO EXD-CHANGE-AMOUNT.                00010030
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-AREA.                    00010040
+           WRITE EXTRACT-AREA.                                          00010050
+           MOVE "BRANCH"           TO GL-RECORD-TYPE.                   00010060
+           MOVE OLD-BRANCH-NUMBER  TO GL-BRANCH-NUMBER.                 00010070
+           MOVE BRANCH-TOTAL-THIS-YTD TO GL-SALES-THIS-YTD.             00010080
+           MOVE BRANCH-TOTAL-LAST-YTD TO GL-SALES-LAST-YTD.             00010090
+           MOVE GL-DETAIL-LINE TO GL-AREA.                              00010100
+           WRITE GL-AREA.                                               00010110
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           00010120
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           00010130
+           INITIALIZE BRANCH-TOTAL-THIS-YTD                             00010140
+                      BRANCH-TOTAL-LAST-YTD.                            00010150
+                                                                        00010160
+       365-WRITE-CHECKPOINT.                                            00010170
+           OPEN OUTPUT CHECKPOINT-FILE-NEW.                             00010180
+           PERFORM 366-WRITE-MAIN-CHECKPOINT.                           00010190
+           PERFORM 367-WRITE-EXCEPTION-CHECKPOINT                       00010200
+               WITH TEST BEFORE                                         00010210
+               VARYING EXC-INDEX FROM 1 BY 1                            00010220
+               UNTIL EXC-INDEX > EXCEPTION-COUNT.                       00010230
+           PERFORM 368-WRITE-CHURN-CHECKPOINT                           00010240
+               WITH TEST BEFORE                                         00010250
+               VARYING CHURN-INDEX FROM 1 BY 1                          00010260
+               UNTIL CHURN-INDEX > CHURN-COUNT.                         00010270
+           CLOSE CHECKPOINT-FILE-NEW.                                   00010280
+           CALL "CBL_RENAME_FILE" USING CKPT-NEW-FILE-NAME              00010282
+               CKPT-OLD-FILE-NAME                                       00010284
+               RETURNING CKPT-RENAME-RETURN-CODE.                       00010286
+                                                                        00010290
+       366-WRITE-MAIN-CHECKPOINT.                                       00010300
+           MOVE SPACES TO CHECKPOINT-RECORD.                            00010305
+           INITIALIZE CHECKPOINT-RECORD.                                00010310
+           MOVE "MAIN " TO CKPT-RECORD-TYPE.                            00010320
+           MOVE CUSTMAST-RECORDS-READ TO CKPT-RECORDS-READ.             00010330
+           MOVE OLD-BRANCH-NUMBER     TO CKPT-OLD-BRANCH-NUMBER.        00010340
+           MOVE OLD-SALESREP-NUMBER   TO CKPT-OLD-SALESREP-NUMBER.      00010350
+           MOVE PAGE-COUNT            TO CKPT-PAGE-COUNT.               00010360
+           MOVE LINE-COUNT            TO CKPT-LINE-COUNT.               00010370
+           MOVE SALESREP-TOTAL-THIS-YTD                                 00010380
+               TO CKPT-SALESREP-TOTAL-THIS-YTD.                         00010390
+           MOVE SALESREP-TOTAL-LAST-YTD                                 00010400
+               TO CKPT-SALESREP-TOTAL-LAST-YTD.                         00010410
+           MOVE BRANCH-TOTAL-THIS-YTD TO CKPT-BRANCH-TOTAL-THIS-YTD.    00010420
+           MOVE BRANCH-TOTAL-LAST-YTD TO CKPT-BRANCH-TOTAL-LAST-YTD.    00010430
+           MOVE GRAND-TOTAL-THIS-YTD  TO CKPT-GRAND-TOTAL-THIS-YTD.     00010440
+           MOVE GRAND-TOTAL-LAST-YTD  TO CKPT-GRAND-TOTAL-LAST-YTD.     00010450
+           MOVE FILTER-BRANCH-NUMBER  TO CKPT-FILTER-BRANCH-NUMBER.     00010460
+           MOVE FILTER-SALESREP-LOW   TO CKPT-FILTER-SALESREP-LOW.      00010470
+           MOVE FILTER-SALESREP-HIGH  TO CKPT-FILTER-SALESREP-HIGH.     00010480
+           MOVE SALESMAS-DROPPED-COUNT                                  00010490
+               TO CKPT-SALESMAS-DROPPED-COUNT.                          00010500
+           MOVE EXCEPTION-OVERFLOW-COUNT                                00010510
+               TO CKPT-EXCEPTION-OVERFLOW-COUNT.                        00010520
+           MOVE CHURN-OVERFLOW-COUNT TO CKPT-CHURN-OVERFLOW-COUNT.      00010530
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-NEW-RECORD.             00010535
+           WRITE CHECKPOINT-NEW-RECORD.                                 00010540
+                                                                        00010550
+       367-WRITE-EXCEPTION-CHECKPOINT.                                  00010560
+           MOVE SPACES TO CKPT-EXCEPTION-RECORD.                        00010565
+           INITIALIZE CKPT-EXCEPTION-RECORD.                            00010570
+           MOVE "EXCP " TO CKPTX-RECORD-TYPE.                           00010580
+           MOVE EXC-TYPE (EXC-INDEX) TO CKPTX-EXC-TYPE.                 00010590
+           MOVE EXC-BRANCH-NUMBER (EXC-INDEX)                           00010600
+               TO CKPTX-EXC-BRANCH-NUMBER.                              00010610
+           MOVE EXC-SALESREP-NUMBER (EXC-INDEX)                         00010620
+               TO CKPTX-EXC-SALESREP-NUMBER.                            00010630
+           MOVE EXC-CUSTOMER-NUMBER (EXC-INDEX)                         00010640
+               TO CKPTX-EXC-CUSTOMER-NUMBER.                            00010650
+           MOVE CKPT-EXCEPTION-RECORD TO CHECKPOINT-NEW-RECORD.         00010655
+           WRITE CHECKPOINT-NEW-RECORD.                                 00010660
+                                                                        00010670
+       368-WRITE-CHURN-CHECKPOINT.                                      00010680
+           MOVE SPACES TO CKPT-CHURN-RECORD.                            00010685
+           INITIALIZE CKPT-CHURN-RECORD.                                00010690
+           MOVE "CHURN" TO CKPTC-RECORD-TYPE.                           00010700
+           MOVE CH-TYPE (CHURN-INDEX) TO CKPTC-CH-TYPE.                 00010710
+           MOVE CH-BRANCH-NUMBER (CHURN-INDEX)                          00010720
+               TO CKPTC-CH-BRANCH-NUMBER.                               00010730
+           MOVE CH-SALESREP-NUMBER (CHURN-INDEX)                        00010740
+               TO CKPTC-CH-SALESREP-NUMBER.                             00010750
+           MOVE CH-CUSTOMER-NUMBER (CHURN-INDEX)                        00010760
+               TO CKPTC-CH-CUSTOMER-NUMBER.                             00010770
+           MOVE CH-CUSTOMER-NAME (CHURN-INDEX)                          00010780
+               TO CKPTC-CH-CUSTOMER-NAME.                               00010790
+           MOVE CH-SALES-AMOUNT (CHURN-INDEX)                           00010800
+               TO CKPTC-CH-SALES-AMOUNT.                                00010810
+           MOVE CKPT-CHURN-RECORD TO CHECKPOINT-NEW-RECORD.             00010815
+           WRITE CHECKPOINT-NEW-RECORD.                                 00010820
+                                                                        00010830
+       500-PRINT-GRAND-TOTALS.                                          00010840
+                                                                        00010850
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             00010860
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             00010870
+           COMPUTE CHANGE-AMOUNT =                                      00010880
+               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.             00010890
+           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     00010900
+           IF GRAND-TOTAL-LAST-YTD = ZERO                               00010910
+               MOVE "  N/A " TO GTL-CHANGE-PERCENT-R                    00010920
+           ELSE                                                         00010930
+               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     00010940
+                   CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD           00010950
+                   ON SIZE ERROR                                        00010960
+                       MOVE "OVRFLW" TO GTL-CHANGE-PERCENT-R.           00010970
+           IF LINE-COUNT + 2 > LINES-ON-PAGE                            00010975
+               PERFORM 330-PRINT-HEADING-LINES.                         00010978
+           MOVE GRAND-TOTAL-HEADER TO PRINT-AREA.                       00010980
+           PERFORM 350-WRITE-REPORT-LINE.                               00010990
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.                         00011000
+           PERFORM 350-WRITE-REPORT-LINE.                               00011010
+           MOVE "GRAND"            TO EXD-RECORD-TYPE.                  00011020
+           MOVE SPACE              TO EXD-BRANCH-NUMBER.                00011030
+           MOVE SPACE              TO EXD-SALESREP-NUMBER.              00011040
+           MOVE SPACE              TO EXD-CUSTOMER-NUMBER.              00011050
+           MOVE GRAND-TOTAL-THIS-YTD TO EXD-SALES-THIS-YTD.             00011060
+           MOVE GRAND-TOTAL-LAST-YTD TO EXD-SALES-LAST-YTD.             00011070
+           MOVE CHANGE-AMOUNT      TO EXD-CHANGE-AMOUNT.                00011080
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-AREA.                    00011090
+           WRITE EXTRACT-AREA.                                          00011100
+           MOVE "GRAND"            TO GL-RECORD-TYPE.                   00011110
+           MOVE SPACE              TO GL-BRANCH-NUMBER.                 00011120
+           MOVE GRAND-TOTAL-THIS-YTD TO GL-SALES-THIS-YTD.              00011130
+           MOVE GRAND-TOTAL-LAST-YTD TO GL-SALES-LAST-YTD.              00011140
+           MOVE GL-DETAIL-LINE TO GL-AREA.                              00011150
+           WRITE GL-AREA.                                               00011160
+           INITIALIZE GRAND-TOTAL-THIS-YTD                              00011170
+                      GRAND-TOTAL-LAST-YTD.                             00011180
+                                                                        00011190
+       505-PRINT-CHURN-SECTION.                                         00011200
+           IF LINE-COUNT + 2 > LINES-ON-PAGE                            00011202
+               PERFORM 330-PRINT-HEADING-LINES.                         00011204
+           MOVE SPACES TO PRINT-AREA.                                   00011210
+           PERFORM 350-WRITE-REPORT-LINE.                               00011220
+           MOVE CHURN-SECTION-HEADER TO PRINT-AREA.                     00011230
+           PERFORM 350-WRITE-REPORT-LINE.                               00011240
+           IF LINE-COUNT + 1 > LINES-ON-PAGE                            00011242
+               PERFORM 330-PRINT-HEADING-LINES.                         00011244
+           MOVE "NEW CUSTOMERS" TO CCH-TEXT.                            00011250
+           MOVE CHURN-CATEGORY-HEADER TO PRINT-AREA.                    00011260
+           PERFORM 350-WRITE-REPORT-LINE.                               00011270
+           PERFORM 506-PRINT-CHURN-ENTRIES                              00011280
+               WITH TEST BEFORE                                         00011290
+               VARYING CHURN-INDEX FROM 1 BY 1                          00011300
+               UNTIL CHURN-INDEX > CHURN-COUNT.                         00011310
+           IF LINE-COUNT + 1 > LINES-ON-PAGE                            00011312
+               PERFORM 330-PRINT-HEADING-LINES.                         00011314
+           MOVE "LAPSED CUSTOMERS" TO CCH-TEXT.                         00011320
+           MOVE CHURN-CATEGORY-HEADER TO PRINT-AREA.                    00011330
+           PERFORM 350-WRITE-REPORT-LINE.                               00011340
+           PERFORM 507-PRINT-LAPSED-ENTRIES                             00011350
+               WITH TEST BEFORE                                         00011360
+               VARYING CHURN-INDEX FROM 1 BY 1                          00011370
+               UNTIL CHURN-INDEX > CHURN-COUNT.                         00011380
+           IF CHURN-OVERFLOW-COUNT > ZERO                               00011390
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00011392
+                   PERFORM 330-PRINT-HEADING-LINES                      00011394
+               END-IF                                                   00011396
+               STRING "...AND " DELIMITED BY SIZE                       00011400
+                   CHURN-OVERFLOW-COUNT DELIMITED BY SIZE               00011410
+                   " MORE NEW/LAPSED CUSTOMER(S) NOT LISTED"            00011420
+                   DELIMITED BY SIZE                                    00011430
+                   INTO ECL-TEXT                                        00011440
+               MOVE ECL-TEXT TO PRINT-AREA                              00011450
+               PERFORM 350-WRITE-REPORT-LINE                            00011460
+           END-IF.                                                      00011470
+                                                                        00011480
+       506-PRINT-CHURN-ENTRIES.                                         00011490
+           IF CH-TYPE (CHURN-INDEX) = "NEW"                             00011500
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00011502
+                   PERFORM 330-PRINT-HEADING-LINES                      00011504
+               END-IF                                                   00011506
+               MOVE CH-BRANCH-NUMBER   (CHURN-INDEX)                    00011510
+                   TO CHL-BRANCH-NUMBER                                 00011520
+               MOVE CH-SALESREP-NUMBER (CHURN-INDEX)                    00011530
+                   TO CHL-SALESREP-NUMBER                               00011540
+               MOVE CH-CUSTOMER-NUMBER (CHURN-INDEX)                    00011550
+                   TO CHL-CUSTOMER-NUMBER                               00011560
+               MOVE CH-CUSTOMER-NAME   (CHURN-INDEX)                    00011570
+                   TO CHL-CUSTOMER-NAME                                 00011580
+               MOVE CH-SALES-AMOUNT    (CHURN-INDEX)                    00011590
+                   TO CHL-SALES-AMOUNT                                  00011600
+               MOVE CHURN-LINE TO PRINT-AREA                            00011610
+               PERFORM 350-WRITE-REPORT-LINE                            00011620
+           END-IF.                                                      00011630
+                                                                        00011640
+       507-PRINT-LAPSED-ENTRIES.                                        00011650
+           IF CH-TYPE (CHURN-INDEX) = "LAPSED"                          00011660
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00011662
+                   PERFORM 330-PRINT-HEADING-LINES                      00011664
+               END-IF                                                   00011666
+               MOVE CH-BRANCH-NUMBER   (CHURN-INDEX)                    00011670
+                   TO CHL-BRANCH-NUMBER                                 00011680
+               MOVE CH-SALESREP-NUMBER (CHURN-INDEX)                    00011690
+                   TO CHL-SALESREP-NUMBER                               00011700
+               MOVE CH-CUSTOMER-NUMBER (CHURN-INDEX)                    00011710
+                   TO CHL-CUSTOMER-NUMBER                               00011720
+               MOVE CH-CUSTOMER-NAME   (CHURN-INDEX)                    00011730
+                   TO CHL-CUSTOMER-NAME                                 00011740
+               MOVE CH-SALES-AMOUNT    (CHURN-INDEX)                    00011750
+                   TO CHL-SALES-AMOUNT                                  00011760
+               MOVE CHURN-LINE TO PRINT-AREA                            00011770
+               PERFORM 350-WRITE-REPORT-LINE                            00011780
+           END-IF.                                                      00011790
+                                                                        00011800
+       510-PRINT-EXCEPTIONS.                                            00011810
+           IF LINE-COUNT + 2 > LINES-ON-PAGE                            00011812
+               PERFORM 330-PRINT-HEADING-LINES.                         00011814
+           MOVE SPACES TO PRINT-AREA.                                   00011820
+           PERFORM 350-WRITE-REPORT-LINE.                               00011830
+           MOVE EXCEPTION-SECTION-HEADER TO PRINT-AREA.                 00011840
+           PERFORM 350-WRITE-REPORT-LINE.                               00011850
+           IF EXCEPTION-COUNT = ZERO                                    00011860
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00011862
+                   PERFORM 330-PRINT-HEADING-LINES                      00011864
+               END-IF                                                   00011866
+               MOVE "NONE" TO ECL-TEXT                                  00011870
+               MOVE ECL-TEXT TO PRINT-AREA                              00011880
+               PERFORM 350-WRITE-REPORT-LINE                            00011890
+           ELSE                                                         00011900
+               PERFORM 515-PRINT-EXCEPTION-ENTRIES                      00011910
+           END-IF.                                                      00011920
+           IF EXCEPTION-OVERFLOW-COUNT > ZERO                           00011930
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00011932
+                   PERFORM 330-PRINT-HEADING-LINES                      00011934
+               END-IF                                                   00011936
+               STRING "...AND " DELIMITED BY SIZE                       00011940
+                   EXCEPTION-OVERFLOW-COUNT DELIMITED BY SIZE           00011950
+                   " MORE EXCEPTION(S) NOT LISTED" DELIMITED BY SIZE    00011960
+                   INTO ECL-TEXT                                        00011970
+               MOVE ECL-TEXT TO PRINT-AREA                              00011980
+               PERFORM 350-WRITE-REPORT-LINE                            00011990
+           END-IF.                                                      00012000
+           IF SALESMAS-DROPPED-COUNT > ZERO                             00012010
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00012012
+                   PERFORM 330-PRINT-HEADING-LINES                      00012014
+               END-IF                                                   00012016
+               STRING SALESMAS-DROPPED-COUNT DELIMITED BY SIZE          00012020
+                   " SALESMAS RECORD(S) DROPPED - SALESREP TABLE FULL"  00012030
+                   DELIMITED BY SIZE                                    00012040
+                   INTO ECL-TEXT                                        00012050
+               MOVE ECL-TEXT TO PRINT-AREA                              00012060
+               PERFORM 350-WRITE-REPORT-LINE                            00012070
+           END-IF.                                                      00012080
+                                                                        00012090
+       515-PRINT-EXCEPTION-ENTRIES.                                     00012100
+           PERFORM VARYING EXC-INDEX FROM 1 BY 1                        00012110
+               UNTIL EXC-INDEX > EXCEPTION-COUNT                        00012120
+               IF LINE-COUNT + 1 > LINES-ON-PAGE                        00012122
+                   PERFORM 330-PRINT-HEADING-LINES                      00012124
+               END-IF                                                   00012126
+               MOVE EXC-TYPE (EXC-INDEX) TO EXL-TYPE                    00012130
+               MOVE EXC-BRANCH-NUMBER (EXC-INDEX) TO EXL-BRANCH-NUMBER  00012140
+               MOVE EXC-SALESREP-NUMBER (EXC-INDEX)                     00012150
+                   TO EXL-SALESREP-NUMBER                               00012160
+               MOVE EXC-CUSTOMER-NUMBER (EXC-INDEX)                     00012170
+                   TO EXL-CUSTOMER-NUMBER                               00012180
+               MOVE EXCEPTION-LINE TO PRINT-AREA                        00012190
+               PERFORM 350-WRITE-REPORT-LINE                            00012200
+           END-PERFORM.                                                 00012210
+                                                                        00012220
+
+
+
+
