@@ -0,0 +1,5 @@
+       01  SALES-REP-MASTER-RECORD.                                     00100000
+           05  SM-SALESREP-NUMBER      PIC 9(2).                        00110000
+           05  SM-SALESREP-NAME        PIC X(10).                       00120000
+           05  SM-COMMISSION-RATE      PIC 9V999.                       00125000
+           05  FILLER                  PIC X(114).                      00130000
