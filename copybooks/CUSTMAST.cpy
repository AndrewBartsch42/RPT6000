@@ -0,0 +1,8 @@
+       01  CUSTOMER-MASTER-RECORD.                                      00100000
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00110000
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00120000
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00130000
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00140000
+           05  CM-SALES-THIS-YTD       PIC S9(6)V99.                    00150000
+           05  CM-SALES-LAST-YTD       PIC S9(6)V99.                    00160000
+           05  FILLER                  PIC X(85).                       00170000
